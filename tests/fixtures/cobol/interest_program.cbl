@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTRPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-03-08.
+       DATE-COMPILED.
+      *
+      * Periodic finance-charge run:
+      * - Reads CUSTOMER-FILE
+      * - Computes a finance charge off CM-BALANCE/CM-CREDIT-LIMIT for
+      *   any account carrying a past-due (negative) balance
+      * - Writes the charges as TRAN-TYPE 'IN' records onto a
+      *   transaction extract, with the same header/trailer control
+      *   convention TRANSACTION-FILE uses, so the extract can be fed
+      *   straight into a later LARGEPGM run and flow through the
+      *   existing 2400-APPLY-TRANSACTION / 2500-UPDATE-CUSTOMER logic
+      *
+      * Two passes are made over CUSTOMER-FILE: the record count and
+      * hash total needed on the header record are not known until
+      * every past-due account has been evaluated, and the header has
+      * to carry the real totals (not a placeholder) because LARGEPGM's
+      * 1350/2120 control-total check cross-foots the trailer against
+      * the header before it will accept the extract at all.
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT INTEREST-EXTRACT-FILE
+               ASSIGN TO INTEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "customer_copy.cpy".
+      *
+       FD  INTEREST-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 262 CHARACTERS.
+           COPY "transaction_copy.cpy".
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUST-STATUS          PIC XX VALUE SPACES.
+           05  WS-EXT-STATUS           PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-EOF-CUST-FLAG        PIC X VALUE 'N'.
+               88  EOF-CUSTOMERS       VALUE 'Y'.
+               88  NOT-EOF-CUST        VALUE 'N'.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-PAST-DUE-FLAG        PIC X VALUE 'N'.
+               88  CUSTOMER-PAST-DUE   VALUE 'Y'.
+               88  CUSTOMER-NOT-PAST-DUE VALUE 'N'.
+      *
+       01  WS-COUNTERS.
+           05  WS-CUST-READ            PIC 9(7) VALUE ZEROS.
+           05  WS-CHARGES-WRITTEN      PIC 9(7) VALUE ZEROS.
+           05  WS-RECORD-COUNT         PIC 9(9) VALUE ZEROS.
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-FINANCE-CHARGE-CONTROL.
+           05  WS-MONTHLY-RATE         PIC V9(4) VALUE 0.0150.
+           05  WS-CHARGE-AMOUNT        PIC S9(9)V99 COMP-3.
+           05  WS-PAST-DUE-AMOUNT      PIC S9(9)V99 COMP-3.
+           05  WS-HASH-TOTAL           PIC S9(11)V99 COMP-3
+                                           VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-SYS-DATE.
+               10  WS-SYS-YEAR         PIC 9(4).
+               10  WS-SYS-MONTH        PIC 9(2).
+               10  WS-SYS-DAY          PIC 9(2).
+           05  WS-FORMATTED-DATE       PIC X(10).
+           05  WS-SYS-TIME             PIC X(8) VALUE SPACES.
+      *
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-PASS1-ACCUMULATE-TOTALS
+           END-IF
+           IF CONTINUE-PROCESSING
+               PERFORM 3000-PASS2-WRITE-EXTRACT
+           END-IF
+           PERFORM 8200-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP.
+      *
+       1100-GET-TIMESTAMP.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYS-TIME FROM TIME
+           STRING WS-SYS-YEAR '-' WS-SYS-MONTH '-' WS-SYS-DAY
+               DELIMITED BY SIZE
+               INTO WS-FORMATTED-DATE.
+      *
+      *===============================================================
+      * FIRST PASS - ACCUMULATE CONTROL TOTALS
+      *===============================================================
+       2000-PASS1-ACCUMULATE-TOTALS.
+      *---------------------------------------------------------------
+      * Read CUSTOMER-FILE once to find out how many finance-charge
+      * records will be written and what their hash total will be,
+      * before the extract's header record is ever written.
+      *---------------------------------------------------------------
+           PERFORM 2050-OPEN-CUSTOMER-FOR-PASS1
+           IF CONTINUE-PROCESSING
+               PERFORM 2100-READ-CUSTOMER
+               PERFORM 2300-ACCUMULATE-CUSTOMER
+                   UNTIL EOF-CUSTOMERS OR ABORT-PROCESSING
+               CLOSE CUSTOMER-FILE
+           END-IF.
+      *
+       2050-OPEN-CUSTOMER-FOR-PASS1.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET EOF-CUSTOMERS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUST-READ
+           END-READ
+           IF WS-CUST-STATUS NOT = '00' AND
+              WS-CUST-STATUS NOT = '10'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+       2200-CHECK-PAST-DUE.
+           SET CUSTOMER-NOT-PAST-DUE TO TRUE
+           IF NOT EOF-CUSTOMERS AND CM-BALANCE < 0 AND CM-ACTIVE
+               SET CUSTOMER-PAST-DUE TO TRUE
+           END-IF.
+      *
+       2300-ACCUMULATE-CUSTOMER.
+           PERFORM 2200-CHECK-PAST-DUE
+           IF CUSTOMER-PAST-DUE
+               PERFORM 2400-COMPUTE-FINANCE-CHARGE
+               ADD 1 TO WS-RECORD-COUNT
+               ADD WS-CHARGE-AMOUNT TO WS-HASH-TOTAL
+           END-IF
+           PERFORM 2100-READ-CUSTOMER.
+      *
+       2400-COMPUTE-FINANCE-CHARGE.
+           COMPUTE WS-PAST-DUE-AMOUNT = CM-BALANCE * -1
+           COMPUTE WS-CHARGE-AMOUNT ROUNDED =
+               WS-PAST-DUE-AMOUNT * WS-MONTHLY-RATE.
+      *
+      *===============================================================
+      * SECOND PASS - WRITE THE EXTRACT
+      *===============================================================
+       3000-PASS2-WRITE-EXTRACT.
+      *---------------------------------------------------------------
+      * WS-RECORD-COUNT/WS-HASH-TOTAL now hold the real totals, so
+      * CUSTOMER-FILE is reopened from the start and the extract is
+      * written header-first with those totals, followed by one
+      * detail record per past-due account and a trailer carrying the
+      * same totals.
+      *---------------------------------------------------------------
+           PERFORM 3100-OPEN-PASS2-FILES
+           IF CONTINUE-PROCESSING
+               PERFORM 3200-WRITE-HEADER
+           END-IF
+           IF CONTINUE-PROCESSING
+               SET NOT-EOF-CUST TO TRUE
+               PERFORM 3300-READ-CUSTOMER-PASS2
+               PERFORM 3400-PROCESS-PASS2-CUSTOMER
+                   UNTIL EOF-CUSTOMERS OR ABORT-PROCESSING
+               PERFORM 3600-WRITE-TRAILER
+           END-IF.
+      *
+       3100-OPEN-PASS2-FILES.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT INTEREST-EXTRACT-FILE
+               IF WS-EXT-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+       3200-WRITE-HEADER.
+           INITIALIZE TRAN-CONTROL-RECORD
+           MOVE 'HDR-CTRL' TO TCR-REC-TYPE
+           MOVE WS-RECORD-COUNT TO TCR-RECORD-COUNT
+           MOVE WS-HASH-TOTAL TO TCR-HASH-TOTAL
+           WRITE TRANSACTION-RECORD
+           IF WS-EXT-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+       3300-READ-CUSTOMER-PASS2.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET EOF-CUSTOMERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           IF WS-CUST-STATUS NOT = '00' AND
+              WS-CUST-STATUS NOT = '10'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+       3400-PROCESS-PASS2-CUSTOMER.
+           PERFORM 2200-CHECK-PAST-DUE
+           IF CUSTOMER-PAST-DUE
+               PERFORM 2400-COMPUTE-FINANCE-CHARGE
+               PERFORM 3500-WRITE-CHARGE-RECORD
+           END-IF
+           PERFORM 3300-READ-CUSTOMER-PASS2.
+      *
+       3500-WRITE-CHARGE-RECORD.
+           INITIALIZE TRANSACTION-RECORD
+           MOVE CM-CUSTOMER-NUMBER TO TRAN-CUSTOMER-ID
+           MOVE WS-FORMATTED-DATE TO TRAN-DATE
+           MOVE WS-SYS-TIME TO TRAN-TIME
+           MOVE 'IN' TO TRAN-TYPE
+           MOVE WS-CHARGE-AMOUNT TO TRAN-AMOUNT
+           STRING 'FC' CM-CUSTOMER-NUMBER WS-FORMATTED-DATE
+               DELIMITED BY SIZE INTO TRAN-REFERENCE
+           MOVE 'MONTHLY FINANCE CHARGE' TO TRAN-DESCRIPTION
+           MOVE 'INTRPGM' TO TRAN-USER-ID
+           WRITE TRANSACTION-RECORD
+           IF WS-EXT-STATUS = '00'
+               ADD 1 TO WS-CHARGES-WRITTEN
+           ELSE
+               DISPLAY 'WARNING: Extract write error ' WS-EXT-STATUS
+           END-IF.
+      *
+       3600-WRITE-TRAILER.
+           INITIALIZE TRAN-CONTROL-RECORD
+           MOVE 'TRL-CTRL' TO TCR-REC-TYPE
+           MOVE WS-RECORD-COUNT TO TCR-RECORD-COUNT
+           MOVE WS-HASH-TOTAL TO TCR-HASH-TOTAL
+           WRITE TRANSACTION-RECORD
+           IF WS-EXT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Trailer write error ' WS-EXT-STATUS
+           END-IF.
+      *
+      *===============================================================
+      * ERROR HANDLING SECTION
+      *===============================================================
+       7100-LOG-FILE-ERROR.
+           DISPLAY 'FILE ERROR OCCURRED'
+           DISPLAY '  CUST STATUS: ' WS-CUST-STATUS
+           DISPLAY '  EXT STATUS:  ' WS-EXT-STATUS.
+      *
+      *===============================================================
+      * FINALIZATION SECTION
+      *===============================================================
+       8200-WRITE-SUMMARY.
+           DISPLAY '=========================================='
+           DISPLAY 'FINANCE CHARGE RUN SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'CUSTOMERS READ:          ' WS-CUST-READ
+           DISPLAY 'CHARGES WRITTEN:         ' WS-CHARGES-WRITTEN
+           DISPLAY '=========================================='.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE INTEREST-EXTRACT-FILE
+
+           IF ABORT-PROCESSING
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
