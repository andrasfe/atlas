@@ -24,6 +24,14 @@
                ASSIGN TO 'OUTFILE'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
+      *
+      * Shares LARGEPGM's ERROR-RECORD layout (see its FD ERROR-FILE)
+      * so operations has one error trail/report across both programs.
+      *
+           SELECT ERROR-FILE
+               ASSIGN TO 'ERRFILE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -46,11 +54,40 @@
            05  OUT-STATUS          PIC X(10).
            05  OUT-PROCESS-DATE    PIC X(10).
            05  OUT-FILLER          PIC X(47).
+      *
+      * Comma-delimited view of the same record, written instead of
+      * OUT-CUSTOMER-ID/etc when CSV-OUTPUT-MODE is in effect - our
+      * reporting/ODS pipeline reads this instead of re-parsing the
+      * fixed-width column positions above.
+      *
+       01  CSV-OUTPUT-RECORD REDEFINES OUTPUT-RECORD PIC X(120).
+      *
+      * Trailer control record, written as the last physical record
+      * on OUTPUT-FILE so a downstream job can verify the file wasn't
+      * truncated in transit before consuming it.
+      *
+       01  OUTPUT-TRAILER-RECORD REDEFINES OUTPUT-RECORD.
+           05  OTR-REC-TYPE        PIC X(10).
+           05  OTR-RECORD-COUNT    PIC 9(9).
+           05  OTR-BALANCE-TOTAL   PIC S9(11)V99 COMP-3.
+           05  OTR-FILLER          PIC X(93).
+      *
+       FD  ERROR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 253 CHARACTERS.
+       01  ERROR-RECORD.
+           05  ERR-TIMESTAMP       PIC X(26).
+           05  ERR-SEVERITY        PIC X(8).
+           05  ERR-CODE            PIC X(10).
+           05  ERR-MESSAGE         PIC X(100).
+           05  ERR-SOURCE-REC      PIC X(100).
+           05  ERR-SEQUENCE-NUMBER PIC 9(9).
       *
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUSES.
            05  WS-INPUT-STATUS     PIC XX VALUE SPACES.
            05  WS-OUTPUT-STATUS    PIC XX VALUE SPACES.
+           05  WS-ERR-STATUS       PIC XX VALUE SPACES.
       *
        01  WS-FLAGS.
            05  WS-EOF-FLAG         PIC X VALUE 'N'.
@@ -64,21 +101,50 @@
            05  WS-RECORDS-READ     PIC 9(7) VALUE ZEROS.
            05  WS-RECORDS-WRITTEN  PIC 9(7) VALUE ZEROS.
            05  WS-RECORDS-ERROR    PIC 9(7) VALUE ZEROS.
+           05  WS-BALANCE-TOTAL    PIC S9(11)V99 COMP-3 VALUE ZEROS.
       *
        01  WS-WORK-AREAS.
            05  WS-CURRENT-DATE     PIC X(10) VALUE SPACES.
+           05  WS-CURRENT-TIMESTAMP PIC X(26) VALUE SPACES.
            05  WS-PROCESS-MESSAGE  PIC X(80) VALUE SPACES.
+           05  WS-OUTPUT-LINE      PIC X(120) VALUE SPACES.
+      *
+      * LS-PARM-VALUE may carry the single token 'CSV', selecting the
+      * comma-delimited CSV-OUTPUT-RECORD layout instead of the
+      * default fixed-width OUTPUT-RECORD one.
+      *
+       01  WS-OUTPUT-MODE-FLAGS.
+           05  WS-CSV-FLAG         PIC X VALUE 'N'.
+               88  CSV-OUTPUT-MODE VALUE 'Y'.
+               88  FIXED-OUTPUT-MODE VALUE 'N'.
+      *
+      * Passed BY REFERENCE to SEQNPGM, the persisted sequence-number
+      * service shared with LARGEPGM, to stamp a unique reference
+      * number onto each ERROR-RECORD.
+      *
+       01  WS-SEQUENCE-PARMS.
+           05  WS-SEQ-NEXT-NUMBER  PIC 9(9).
+           05  WS-SEQ-RETURN-STATUS PIC X(2).
       *
        01  WS-VALIDATION-RESULT.
            05  WS-VALID-FLAG       PIC X VALUE 'Y'.
                88  RECORD-VALID    VALUE 'Y'.
                88  RECORD-INVALID  VALUE 'N'.
            05  WS-ERROR-CODE       PIC X(4) VALUE SPACES.
+      *
+      * ERROR-SEVERITY-CODES (SEV-WARNING, etc) from the shared
+      * ERROR-CODES copybook - MEDPGM's own E001/E002 codes are
+      * unrelated home-grown literals, not the copybook's codes.
+      *
+       COPY "error_codes.cpy".
       *
        LINKAGE SECTION.
+       01  LS-PARM-DATA.
+           05  LS-PARM-LENGTH      PIC S9(4) COMP.
+           05  LS-PARM-VALUE       PIC X(100).
        01  LS-RETURN-CODE          PIC S9(4) COMP.
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-PARM-DATA.
        0000-MAIN-PROCEDURE.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PROCESS-RECORDS
@@ -88,13 +154,24 @@
            STOP RUN.
       *
        1000-INITIALIZE.
-           PERFORM 1100-OPEN-FILES
-           PERFORM 1200-GET-DATE
+           PERFORM 1100-PARSE-PARAMETERS
+           PERFORM 1200-OPEN-FILES
+           PERFORM 1300-GET-DATE
            IF NO-ERROR
-               PERFORM 1300-READ-FIRST-RECORD
+               PERFORM 1400-READ-FIRST-RECORD
            END-IF.
       *
-       1100-OPEN-FILES.
+      * LS-PARM-VALUE is the single supported token, 'CSV'.
+      *
+       1100-PARSE-PARAMETERS.
+           IF LS-PARM-LENGTH > 0
+               IF LS-PARM-VALUE(1:3) = 'CSV'
+                   SET CSV-OUTPUT-MODE TO TRUE
+                   DISPLAY 'CSV OUTPUT FORMAT ENABLED'
+               END-IF
+           END-IF.
+      *
+       1200-OPEN-FILES.
            OPEN INPUT INPUT-FILE
            IF WS-INPUT-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING INPUT FILE: ' WS-INPUT-STATUS
@@ -103,16 +180,25 @@
            IF NO-ERROR
                OPEN OUTPUT OUTPUT-FILE
                IF WS-OUTPUT-STATUS NOT = '00'
-                   DISPLAY 'ERROR OPENING OUTPUT FILE: ' WS-OUTPUT-STATUS
+                   DISPLAY 'ERROR OPENING OUTPUT FILE: '
+                       WS-OUTPUT-STATUS
+                   SET ERROR-OCCURRED TO TRUE
+               END-IF
+           END-IF
+           IF NO-ERROR
+               OPEN OUTPUT ERROR-FILE
+               IF WS-ERR-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING ERROR FILE: ' WS-ERR-STATUS
                    SET ERROR-OCCURRED TO TRUE
                END-IF
            END-IF.
       *
-       1200-GET-DATE.
+       1300-GET-DATE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
-           INSPECT WS-CURRENT-DATE REPLACING ALL '/' BY '-'.
+           INSPECT WS-CURRENT-DATE REPLACING ALL '/' BY '-'
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
       *
-       1300-READ-FIRST-RECORD.
+       1400-READ-FIRST-RECORD.
            PERFORM 2100-READ-INPUT
            IF NOT-EOF
                ADD 1 TO WS-RECORDS-READ
@@ -161,17 +247,33 @@
            END-IF.
       *
        2300-TRANSFORM-RECORD.
-           MOVE IN-CUSTOMER-ID TO OUT-CUSTOMER-ID
-           MOVE IN-CUSTOMER-NAME TO OUT-CUSTOMER-NAME
+           IF CSV-OUTPUT-MODE
+               PERFORM 2310-BUILD-CSV-RECORD
+           ELSE
+               MOVE IN-CUSTOMER-ID TO OUT-CUSTOMER-ID
+               MOVE IN-CUSTOMER-NAME TO OUT-CUSTOMER-NAME
+               MOVE IN-BALANCE TO OUT-BALANCE
+               MOVE 'PROCESSED' TO OUT-STATUS
+               MOVE WS-CURRENT-DATE TO OUT-PROCESS-DATE
+               MOVE SPACES TO OUT-FILLER
+           END-IF.
+      *
+       2310-BUILD-CSV-RECORD.
+           MOVE SPACES TO WS-OUTPUT-LINE
            MOVE IN-BALANCE TO OUT-BALANCE
-           MOVE 'PROCESSED' TO OUT-STATUS
-           MOVE WS-CURRENT-DATE TO OUT-PROCESS-DATE
-           MOVE SPACES TO OUT-FILLER.
+           STRING IN-CUSTOMER-ID ','
+                  IN-CUSTOMER-NAME ','
+                  OUT-BALANCE ','
+                  'PROCESSED' ','
+                  WS-CURRENT-DATE
+               DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           MOVE WS-OUTPUT-LINE TO CSV-OUTPUT-RECORD.
       *
        2400-WRITE-OUTPUT.
            WRITE OUTPUT-RECORD
            IF WS-OUTPUT-STATUS = '00'
                ADD 1 TO WS-RECORDS-WRITTEN
+               ADD IN-BALANCE TO WS-BALANCE-TOTAL
            ELSE
                DISPLAY 'WRITE ERROR: ' WS-OUTPUT-STATUS
                ADD 1 TO WS-RECORDS-ERROR
@@ -181,14 +283,51 @@
            DISPLAY 'INVALID RECORD: ' IN-CUSTOMER-ID
                    ' ERROR: ' WS-ERROR-CODE
            ADD 1 TO WS-RECORDS-ERROR
-           CALL 'ERRLOG' USING IN-CUSTOMER-ID
-                               WS-ERROR-CODE.
+           PERFORM 2600-WRITE-ERROR-RECORD.
+      *
+      *-----------------------------------------------------------------
+      * Logs 2200-VALIDATE-RECORD rejects to the same ERROR-RECORD
+      * layout LARGEPGM's ERROR-FILE uses, so operations reviews one
+      * error trail/report across both programs instead of two.
+      *-----------------------------------------------------------------
+       2600-WRITE-ERROR-RECORD.
+           MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
+           MOVE SEV-WARNING TO ERR-SEVERITY
+           MOVE WS-ERROR-CODE TO ERR-CODE
+           EVALUATE WS-ERROR-CODE
+               WHEN 'E001'
+                   MOVE 'CUSTOMER ID MISSING' TO ERR-MESSAGE
+               WHEN 'E002'
+                   MOVE 'BALANCE NOT NUMERIC' TO ERR-MESSAGE
+               WHEN OTHER
+                   MOVE 'INVALID RECORD' TO ERR-MESSAGE
+           END-EVALUATE
+           MOVE INPUT-RECORD TO ERR-SOURCE-REC
+           CALL 'SEQNPGM' USING WS-SEQUENCE-PARMS
+           MOVE WS-SEQ-NEXT-NUMBER TO ERR-SEQUENCE-NUMBER
+           WRITE ERROR-RECORD
+           IF WS-ERR-STATUS NOT = '00'
+               DISPLAY 'WARNING: Error log write failed '
+                   WS-ERR-STATUS
+           END-IF.
       *
        8000-WRITE-SUMMARY.
+           PERFORM 8100-WRITE-OUTPUT-TRAILER
            DISPLAY 'PROCESSING SUMMARY'
            DISPLAY '  RECORDS READ:    ' WS-RECORDS-READ
            DISPLAY '  RECORDS WRITTEN: ' WS-RECORDS-WRITTEN
            DISPLAY '  RECORDS ERROR:   ' WS-RECORDS-ERROR.
+      *
+       8100-WRITE-OUTPUT-TRAILER.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE 'TRL-CTRL' TO OTR-REC-TYPE
+           MOVE WS-RECORDS-WRITTEN TO OTR-RECORD-COUNT
+           MOVE WS-BALANCE-TOTAL TO OTR-BALANCE-TOTAL
+           WRITE OUTPUT-RECORD
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Output trailer write error '
+                   WS-OUTPUT-STATUS
+           END-IF.
       *
        9000-TERMINATE.
            CLOSE INPUT-FILE
@@ -198,4 +337,8 @@
            CLOSE OUTPUT-FILE
            IF WS-OUTPUT-STATUS NOT = '00'
                DISPLAY 'ERROR CLOSING OUTPUT FILE: ' WS-OUTPUT-STATUS
+           END-IF
+           CLOSE ERROR-FILE
+           IF WS-ERR-STATUS NOT = '00'
+               DISPLAY 'ERROR CLOSING ERROR FILE: ' WS-ERR-STATUS
            END-IF.
