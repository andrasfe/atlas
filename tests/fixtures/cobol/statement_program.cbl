@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-04-10.
+       DATE-COMPILED.
+      *
+      * Customer statement report:
+      * - Reads CUSTOMER-FILE end to end, one statement per customer
+      * - For each customer, scans the retained OUTPUT-FILE activity
+      *   history LARGEPGM accumulates (OPEN EXTEND - see LARGEPGM's
+      *   1300-OPEN-FILES) for that customer's applied transactions
+      * - Prints opening balance, each transaction, and closing
+      *   balance, the same way 8100-WRITE-SUMMARY reports run totals
+      *   but per customer instead of per run
+      *
+      * OUTPUT-FILE detail lines are pipe-delimited text (see
+      * LARGEPGM's 2610-BUILD-OUTPUT-LINE): customer ID, TRAN-TYPE,
+      * edited amount, edited post-transaction balance, date. The
+      * opening balance for a customer's first matched line is backed
+      * out from that line's own amount and balance the same way
+      * LARGEPGM's 2410/2420/2430 apply them (debit/interest subtract,
+      * credit/adjustment add).
+      *
+      * This restricts STMTPGM to a LARGEPGM run that used neither the
+      * CSV PARM token (comma instead of pipe delimiters) nor the
+      * SPLIT token (detail lines routed to DEBIT/CREDIT/ADJUSTMENT-
+      * OUTPUT-FILE instead of the combined OUTPUT-FILE this program
+      * reads). 1310-VALIDATE-OUTPUT-FORMAT checks OUTPUT-MODE-FILE,
+      * the one-byte mode flag LARGEPGM's 1320-WRITE-OUTPUT-MODE-FILE
+      * stamps on every run, and aborts with a message rather than
+      * running to completion against a file it cannot read - a
+      * SPLIT run never opens OUTPUT-FILE at all, so the mode cannot
+      * be inferred from OUTPUT-FILE's own content.
+      *
+      * LS-PARM-VALUE carries an optional 'PERIOD=from-to' date range
+      * (1200-PARSE-PARAMETERS) that bounds 2320-MATCH-DETAIL-LINE to
+      * activity posted within that window instead of every line
+      * OUTPUT-FILE has ever accumulated for the customer - without
+      * it, every run reprints a customer's entire history since the
+      * system went live.
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+       SPECIAL-NAMES.
+      *---------------------------------------------------------------
+      * LARGEPGM also runs under DECIMAL-POINT IS COMMA, so the
+      * amount/balance text 2320-MATCH-DETAIL-LINE reads out of
+      * OUTPUT-FILE carries a comma decimal point. FUNCTION NUMVAL
+      * interprets its argument using this program's own DECIMAL-
+      * POINT setting, not the producer's, so STMTPGM has to declare
+      * the same convention to parse that text correctly - and the
+      * WS-EDIT-* pictures below switch their decimal point to ","
+      * to match, the same way LARGEPGM's own edited fields do.
+      *---------------------------------------------------------------
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT OUTPUT-FILE
+               ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT OUTPUT-MODE-FILE
+               ASSIGN TO OUTMODE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OMF-STATUS.
+           SELECT STATEMENT-FILE
+               ASSIGN TO STMTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "customer_copy.cpy".
+      *
+       FD  OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  OUTPUT-RECORD               PIC X(200).
+      *
+      * Written by LARGEPGM's 1320-WRITE-OUTPUT-MODE-FILE - one byte,
+      * 'P' pipe-delimited combined OUTPUT-FILE, 'C' semicolon-
+      * delimited combined OUTPUT-FILE, 'S' split to DEBIT/CREDIT/
+      * ADJUSTMENT-OUTPUT-FILE. Read directly instead of inferred from
+      * OUTPUT-FILE's own content, which a SPLIT-mode run never
+      * touches.
+      *
+       FD  OUTPUT-MODE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1 CHARACTERS.
+       01  OUTPUT-MODE-RECORD          PIC X(1).
+      *
+       FD  STATEMENT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  STATEMENT-RECORD            PIC X(132).
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUST-STATUS          PIC XX VALUE SPACES.
+           05  WS-OUT-STATUS           PIC XX VALUE SPACES.
+           05  WS-OMF-STATUS           PIC XX VALUE SPACES.
+           05  WS-STMT-STATUS          PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-EOF-CUST-FLAG        PIC X VALUE 'N'.
+               88  EOF-CUSTOMERS       VALUE 'Y'.
+               88  NOT-EOF-CUST        VALUE 'N'.
+           05  WS-EOF-DETAIL-FLAG      PIC X VALUE 'N'.
+               88  EOF-DETAIL          VALUE 'Y'.
+               88  NOT-EOF-DETAIL      VALUE 'N'.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-FIRST-DETAIL-FLAG    PIC X VALUE 'Y'.
+               88  FIRST-DETAIL-FOR-CUSTOMER VALUE 'Y'.
+               88  NOT-FIRST-DETAIL    VALUE 'N'.
+           05  WS-PERIOD-FILTER-FLAG   PIC X VALUE 'N'.
+               88  PERIOD-FILTER-ACTIVE   VALUE 'Y'.
+               88  PERIOD-FILTER-INACTIVE VALUE 'N'.
+      *
+      * Populated from the 'PERIOD=from-to' PARM token, both dates in
+      * the same YYYY-MM-DD text form LARGEPGM stamps onto OUTPUT-FILE
+      * detail lines, so the comparison in 2320-MATCH-DETAIL-LINE is a
+      * plain lexical one.
+      *
+       01  WS-PERIOD-FILTER.
+           05  WS-PERIOD-FROM-DATE     PIC X(10) VALUE SPACES.
+           05  WS-PERIOD-TO-DATE       PIC X(10) VALUE SPACES.
+      *
+       01  WS-COUNTERS.
+           05  WS-CUST-READ            PIC 9(7) VALUE ZEROS.
+           05  WS-CUST-STATEMENTS      PIC 9(7) VALUE ZEROS.
+           05  WS-DETAIL-LINES-WRITTEN PIC 9(9) VALUE ZEROS.
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-CURRENT-TIMESTAMP    PIC X(26) VALUE SPACES.
+      *
+      * OUTPUT-RECORD is UNSTRUNG on '|' into these fields to match
+      * it against the current customer and recover the posted amount
+      * and resulting balance.
+      *
+       01  WS-DETAIL-FIELDS.
+           05  WS-DTL-CUSTOMER-ID      PIC X(10).
+           05  WS-DTL-TYPE             PIC X(2).
+           05  WS-DTL-AMOUNT-TEXT      PIC X(20).
+           05  WS-DTL-BALANCE-TEXT     PIC X(20).
+           05  WS-DTL-DATE-TEXT        PIC X(10).
+      *
+       01  WS-DETAIL-AMOUNTS.
+           05  WS-DTL-AMOUNT           PIC S9(9)V99 COMP-3.
+           05  WS-DTL-BALANCE          PIC S9(11)V99 COMP-3.
+      *
+       01  WS-STATEMENT-TOTALS.
+           05  WS-OPENING-BALANCE      PIC S9(11)V99 COMP-3.
+           05  WS-CLOSING-BALANCE      PIC S9(11)V99 COMP-3.
+           05  WS-EDIT-AMOUNT          PIC -(8)9,99.
+           05  WS-EDIT-OPENING         PIC -(10)9,99.
+           05  WS-EDIT-CLOSING         PIC -(10)9,99.
+      *
+       01  WS-REPORT-LINE              PIC X(132).
+      *
+      *---------------------------------------------------------------
+       LINKAGE SECTION.
+      *---------------------------------------------------------------
+       01  LS-PARM-DATA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-VALUE           PIC X(100).
+      *
+      *===============================================================
+       PROCEDURE DIVISION USING LS-PARM-DATA.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-PROCESS-CUSTOMERS
+                   UNTIL EOF-CUSTOMERS OR ABORT-PROCESSING
+           END-IF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP
+           PERFORM 1200-PARSE-PARAMETERS
+           PERFORM 1300-OPEN-FILES
+           IF CONTINUE-PROCESSING
+               PERFORM 2100-READ-CUSTOMER
+           END-IF.
+      *
+       1100-GET-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+      *
+      *---------------------------------------------------------------
+      * LS-PARM-VALUE carries one optional token, a 'PERIOD=from-to'
+      * date-range bound, e.g. 'PERIOD=2024-01-01-2024-12-31'. No
+      * PERIOD token leaves PERIOD-FILTER-INACTIVE and every detail
+      * line for the customer is printed, the same as before this
+      * token existed.
+      *---------------------------------------------------------------
+       1200-PARSE-PARAMETERS.
+           IF LS-PARM-LENGTH > 0
+               IF LS-PARM-VALUE(1:7) = 'PERIOD='
+                   MOVE LS-PARM-VALUE(8:10) TO WS-PERIOD-FROM-DATE
+                   MOVE LS-PARM-VALUE(19:10) TO WS-PERIOD-TO-DATE
+                   SET PERIOD-FILTER-ACTIVE TO TRUE
+                   DISPLAY 'STATEMENT PERIOD RESTRICTED TO '
+                       WS-PERIOD-FROM-DATE ' THROUGH '
+                       WS-PERIOD-TO-DATE
+               END-IF
+           END-IF.
+      *
+       1300-OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN INPUT OUTPUT-MODE-FILE
+               IF WS-OMF-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               PERFORM 1310-VALIDATE-OUTPUT-FORMAT
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN INPUT OUTPUT-FILE
+               IF WS-OUT-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT STATEMENT-FILE
+               IF WS-STMT-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *---------------------------------------------------------------
+      * LARGEPGM's default run (no CSV or SPLIT PARM token) writes
+      * pipe-delimited lines to the combined OUTPUT-FILE - the only
+      * format 2320-MATCH-DETAIL-LINE understands. OUTPUT-MODE-FILE
+      * carries the mode LARGEPGM actually ran in ('P' pipe, 'C' CSV,
+      * 'S' split); a CSV or SPLIT run is rejected here with a clear
+      * error instead of silently producing a statement for every
+      * customer with no activity and opening balance equal to
+      * closing balance. A SPLIT run never opens OUTPUT-FILE at all,
+      * so its content cannot be trusted to reveal that - reading the
+      * mode flag directly is the only reliable check.
+      *---------------------------------------------------------------
+       1310-VALIDATE-OUTPUT-FORMAT.
+           READ OUTPUT-MODE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF OUTPUT-MODE-RECORD NOT = 'P'
+                       DISPLAY 'ERROR: LARGEPGM OUTPUT MODE IS "'
+                           OUTPUT-MODE-RECORD '" NOT "P" - RERUN '
+                           'LARGEPGM WITHOUT THE CSV OR SPLIT PARM '
+                           'OPTION BEFORE PRODUCING STATEMENTS'
+                       SET ABORT-PROCESSING TO TRUE
+                   END-IF
+           END-READ
+           CLOSE OUTPUT-MODE-FILE.
+      *
+      *===============================================================
+      * MAIN PROCESSING SECTION
+      *===============================================================
+       2000-PROCESS-CUSTOMERS.
+           PERFORM 2200-PRINT-STATEMENT
+           PERFORM 2100-READ-CUSTOMER.
+      *
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET EOF-CUSTOMERS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUST-READ
+           END-READ
+           IF WS-CUST-STATUS NOT = '00' AND
+              WS-CUST-STATUS NOT = '10'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+       2200-PRINT-STATEMENT.
+           IF NOT EOF-CUSTOMERS
+               SET FIRST-DETAIL-FOR-CUSTOMER TO TRUE
+               MOVE CM-BALANCE TO WS-CLOSING-BALANCE
+               MOVE CM-BALANCE TO WS-OPENING-BALANCE
+               PERFORM 2210-WRITE-STATEMENT-HEADER
+               PERFORM 2300-SCAN-DETAIL-HISTORY
+               PERFORM 2400-WRITE-STATEMENT-TRAILER
+               ADD 1 TO WS-CUST-STATEMENTS
+           END-IF.
+      *
+       2210-WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'STATEMENT FOR ' CM-CUSTOMER-KEY ' '
+                  CM-FIRST-NAME ' ' CM-LAST-NAME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 2900-WRITE-REPORT-LINE.
+      *
+      *---------------------------------------------------------------
+      * Re-reads OUTPUT-FILE from the top for every customer - there
+      * is no SORT step in this job, so a straight nested scan finds
+      * this customer's lines among everyone else's run history.
+      *---------------------------------------------------------------
+       2300-SCAN-DETAIL-HISTORY.
+           CLOSE OUTPUT-FILE
+           OPEN INPUT OUTPUT-FILE
+           SET NOT-EOF-DETAIL TO TRUE
+           PERFORM 2310-READ-DETAIL-LINE
+           PERFORM 2320-MATCH-DETAIL-LINE
+               UNTIL EOF-DETAIL.
+      *
+       2310-READ-DETAIL-LINE.
+           READ OUTPUT-FILE
+               AT END
+                   SET EOF-DETAIL TO TRUE
+           END-READ.
+      *
+       2320-MATCH-DETAIL-LINE.
+           UNSTRING OUTPUT-RECORD DELIMITED BY '|'
+               INTO WS-DTL-CUSTOMER-ID WS-DTL-TYPE
+                    WS-DTL-AMOUNT-TEXT WS-DTL-BALANCE-TEXT
+                    WS-DTL-DATE-TEXT
+           IF WS-DTL-CUSTOMER-ID = CM-CUSTOMER-KEY
+               IF PERIOD-FILTER-INACTIVE
+                   PERFORM 2330-WRITE-DETAIL-LINE
+               ELSE
+                   IF WS-DTL-DATE-TEXT >= WS-PERIOD-FROM-DATE AND
+                      WS-DTL-DATE-TEXT <= WS-PERIOD-TO-DATE
+                       PERFORM 2330-WRITE-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2310-READ-DETAIL-LINE.
+      *
+       2330-WRITE-DETAIL-LINE.
+           COMPUTE WS-DTL-AMOUNT =
+               FUNCTION NUMVAL(WS-DTL-AMOUNT-TEXT)
+           COMPUTE WS-DTL-BALANCE =
+               FUNCTION NUMVAL(WS-DTL-BALANCE-TEXT)
+           IF FIRST-DETAIL-FOR-CUSTOMER
+               PERFORM 2340-BACK-OUT-OPENING-BALANCE
+               SET NOT-FIRST-DETAIL TO TRUE
+           END-IF
+           MOVE WS-DTL-BALANCE TO WS-CLOSING-BALANCE
+           MOVE WS-DTL-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  ' WS-DTL-DATE-TEXT ' ' WS-DTL-TYPE ' '
+                  WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 2900-WRITE-REPORT-LINE
+           ADD 1 TO WS-DETAIL-LINES-WRITTEN.
+      *
+      *---------------------------------------------------------------
+      * Reverse this line's posting to recover the balance that was
+      * in effect before it - debit/interest subtracted the amount
+      * from the balance (2410/2440), credit/adjustment added it
+      * (2420/2430), so the opening balance is the other direction.
+      *---------------------------------------------------------------
+       2340-BACK-OUT-OPENING-BALANCE.
+           EVALUATE WS-DTL-TYPE
+               WHEN 'DR'
+               WHEN 'IN'
+                   COMPUTE WS-OPENING-BALANCE =
+                       WS-DTL-BALANCE + WS-DTL-AMOUNT
+               WHEN OTHER
+                   COMPUTE WS-OPENING-BALANCE =
+                       WS-DTL-BALANCE - WS-DTL-AMOUNT
+           END-EVALUATE.
+      *
+       2400-WRITE-STATEMENT-TRAILER.
+           MOVE WS-OPENING-BALANCE TO WS-EDIT-OPENING
+           MOVE WS-CLOSING-BALANCE TO WS-EDIT-CLOSING
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  OPENING BALANCE: ' WS-EDIT-OPENING
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 2900-WRITE-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  CLOSING BALANCE: ' WS-EDIT-CLOSING
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 2900-WRITE-REPORT-LINE.
+      *
+       2900-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+           IF WS-STMT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Statement write error ' WS-STMT-STATUS
+           END-IF.
+      *
+      *===============================================================
+      * ERROR HANDLING SECTION
+      *===============================================================
+       7100-LOG-FILE-ERROR.
+           DISPLAY 'FILE ERROR OCCURRED'
+           DISPLAY '  CUST STATUS: ' WS-CUST-STATUS
+           DISPLAY '  OUT STATUS:  ' WS-OUT-STATUS
+           DISPLAY '  OMF STATUS:  ' WS-OMF-STATUS
+           DISPLAY '  STMT STATUS: ' WS-STMT-STATUS.
+      *
+      *===============================================================
+      * FINALIZATION SECTION
+      *===============================================================
+       8000-WRITE-SUMMARY.
+           DISPLAY '=========================================='
+           DISPLAY 'CUSTOMER STATEMENT RUN SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'CUSTOMERS READ:          ' WS-CUST-READ
+           DISPLAY 'STATEMENTS PRODUCED:     ' WS-CUST-STATEMENTS
+           DISPLAY 'DETAIL LINES WRITTEN:    ' WS-DETAIL-LINES-WRITTEN
+           DISPLAY '=========================================='.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE STATEMENT-FILE
+
+           IF ABORT-PROCESSING
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
