@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECNPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-03-22.
+       DATE-COMPILED.
+      *
+      * End-of-day balancing / reconciliation run:
+      * - Reads the SUMMARY-FILE and ERROR-FILE a LARGEPGM run produced
+      *   and totals the applied/error counts on each. SUMMARY-FILE
+      *   (one record per run, OPEN OUTPUT so it never carries more
+      *   than today's figures) gives the true per-run applied count;
+      *   OUTPUT-FILE itself is OPEN EXTEND and accumulates every run
+      *   ever taken, so physically counting its records would compare
+      *   a lifetime total against CTL-EXPECTED-VOLUME's single-day
+      *   figure and fail every run after the first.
+      * - Cross-foots that total against an independently-maintained
+      *   CONTROL-FILE of expected transaction volumes (one record per
+      *   run date, kept outside this job)
+      * - Writes a pass/fail balancing report so operations has a
+      *   single report to check each morning instead of having to
+      *   eyeball LARGEPGM's job-log DISPLAY summary
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE
+               ASSIGN TO SUMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-STATUS.
+           SELECT ERROR-FILE
+               ASSIGN TO ERRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           SELECT CONTROL-FILE
+               ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RECONCILIATION-REPORT-FILE
+               ASSIGN TO RECNRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+      * Same layout LARGEPGM's 8150-WRITE-SUMMARY-RECORD writes -
+      * duplicated here rather than shared through a copybook, matching
+      * how LARGEPGM, MEDPGM, and PRTMPGM each carry their own copy of
+      * the ERROR-FILE/SUMMARY-FILE FDs. One record per run (or, under
+      * a JCL concatenation of several partitions' SUMMARY-FILEs, one
+      * per partition) - 2000-READ-SUMMARY-FILE totals SUM-TRAN-
+      * PROCESSED across every record read, the same way PRTMPGM totals
+      * it across partitions.
+      *
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-RECORD.
+           05  SUM-PARTITION-LOW-KEY   PIC X(10).
+           05  SUM-PARTITION-HIGH-KEY  PIC X(10).
+           05  SUM-TRAN-READ           PIC 9(10).
+           05  SUM-TRAN-PROCESSED      PIC 9(10).
+           05  SUM-TRAN-ERRORS         PIC 9(10).
+           05  SUM-CUST-UPDATED        PIC 9(10).
+           05  SUM-CUST-NOT-FOUND      PIC 9(10).
+           05  SUM-CUST-CREATED        PIC 9(10).
+      *
+       FD  ERROR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 253 CHARACTERS.
+       01  ERROR-RECORD                PIC X(253).
+      *
+      * CONTROL-FILE is maintained by operations, independently of
+      * this job, with one record per run date giving the transaction
+      * volume expected that day.
+      *
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CTL-RUN-DATE            PIC X(10).
+           05  CTL-EXPECTED-VOLUME     PIC 9(9).
+           05  CTL-FILLER              PIC X(21).
+      *
+       FD  RECONCILIATION-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RECONCILIATION-REPORT-RECORD PIC X(132).
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-SUM-STATUS           PIC XX VALUE SPACES.
+           05  WS-ERR-STATUS           PIC XX VALUE SPACES.
+           05  WS-CTL-STATUS           PIC XX VALUE SPACES.
+           05  WS-RPT-STATUS           PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-EOF-SUM-FLAG         PIC X VALUE 'N'.
+               88  EOF-SUMMARY         VALUE 'Y'.
+               88  NOT-EOF-SUMMARY     VALUE 'N'.
+           05  WS-EOF-ERR-FLAG         PIC X VALUE 'N'.
+               88  EOF-ERRORS          VALUE 'Y'.
+               88  NOT-EOF-ERRORS      VALUE 'N'.
+           05  WS-EOF-CTL-FLAG         PIC X VALUE 'N'.
+               88  EOF-CONTROL         VALUE 'Y'.
+               88  NOT-EOF-CONTROL     VALUE 'N'.
+           05  WS-CONTROL-FOUND-FLAG   PIC X VALUE 'N'.
+               88  CONTROL-RECORD-FOUND VALUE 'Y'.
+               88  CONTROL-RECORD-MISSING VALUE 'N'.
+           05  WS-BALANCE-FLAG         PIC X VALUE 'N'.
+               88  RUN-IS-BALANCED     VALUE 'Y'.
+               88  RUN-IS-OUT-OF-BALANCE VALUE 'N'.
+      *
+       01  WS-COUNTERS.
+           05  WS-APPLIED-COUNT        PIC 9(9) VALUE ZEROS.
+           05  WS-ERROR-COUNT          PIC 9(9) VALUE ZEROS.
+           05  WS-ACTUAL-VOLUME        PIC 9(9) VALUE ZEROS.
+           05  WS-VARIANCE             PIC S9(9) VALUE ZEROS.
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-SYS-DATE.
+               10  WS-SYS-YEAR         PIC 9(4).
+               10  WS-SYS-MONTH        PIC 9(2).
+               10  WS-SYS-DAY          PIC 9(2).
+           05  WS-FORMATTED-DATE       PIC X(10).
+      *
+       01  WS-REPORT-LINE              PIC X(132).
+      *
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-READ-SUMMARY-FILE
+               PERFORM 3000-COUNT-ERROR-FILE
+               PERFORM 4000-FIND-CONTROL-RECORD
+               PERFORM 5000-BALANCE-RUN
+               PERFORM 6000-WRITE-REPORT
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP
+           PERFORM 1300-OPEN-FILES.
+      *
+       1100-GET-TIMESTAMP.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           STRING WS-SYS-YEAR '-' WS-SYS-MONTH '-' WS-SYS-DAY
+               DELIMITED BY SIZE
+               INTO WS-FORMATTED-DATE.
+      *
+       1300-OPEN-FILES.
+           OPEN INPUT SUMMARY-FILE
+           IF WS-SUM-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN INPUT ERROR-FILE
+               IF WS-ERR-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN INPUT CONTROL-FILE
+               IF WS-CTL-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT RECONCILIATION-REPORT-FILE
+               IF WS-RPT-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *===============================================================
+      * COUNTING SECTION
+      *===============================================================
+       2000-READ-SUMMARY-FILE.
+           PERFORM 2100-READ-SUMMARY
+               UNTIL EOF-SUMMARY
+           CLOSE SUMMARY-FILE.
+      *
+       2100-READ-SUMMARY.
+           READ SUMMARY-FILE
+               AT END
+                   SET EOF-SUMMARY TO TRUE
+               NOT AT END
+                   ADD SUM-TRAN-PROCESSED TO WS-APPLIED-COUNT
+           END-READ.
+      *
+       3000-COUNT-ERROR-FILE.
+           PERFORM 3100-READ-ERROR
+               UNTIL EOF-ERRORS
+           CLOSE ERROR-FILE.
+      *
+       3100-READ-ERROR.
+           READ ERROR-FILE
+               AT END
+                   SET EOF-ERRORS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ERROR-COUNT
+           END-READ.
+      *
+      *===============================================================
+      * CONTROL-FILE LOOKUP SECTION
+      *===============================================================
+       4000-FIND-CONTROL-RECORD.
+      *---------------------------------------------------------------
+      * Scan CONTROL-FILE for the record whose CTL-RUN-DATE matches
+      * today - the control file is small and kept in date order, so
+      * a sequential scan is sufficient.
+      *---------------------------------------------------------------
+           SET CONTROL-RECORD-MISSING TO TRUE
+           PERFORM 4100-READ-CONTROL
+           PERFORM 4200-SCAN-FOR-TODAY
+               UNTIL EOF-CONTROL OR CONTROL-RECORD-FOUND
+           CLOSE CONTROL-FILE.
+      *
+       4100-READ-CONTROL.
+           READ CONTROL-FILE
+               AT END
+                   SET EOF-CONTROL TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+      *
+       4200-SCAN-FOR-TODAY.
+           IF CTL-RUN-DATE = WS-FORMATTED-DATE
+               SET CONTROL-RECORD-FOUND TO TRUE
+               MOVE CTL-EXPECTED-VOLUME TO WS-ACTUAL-VOLUME
+           ELSE
+               PERFORM 4100-READ-CONTROL
+           END-IF.
+      *
+      *===============================================================
+      * BALANCING SECTION
+      *===============================================================
+       5000-BALANCE-RUN.
+      *---------------------------------------------------------------
+      * The run balances when every transaction CONTROL-FILE expected
+      * was accounted for as either applied (SUMMARY-FILE's SUM-TRAN-
+      * PROCESSED, today's run only) or rejected (ERROR-FILE).
+      *---------------------------------------------------------------
+           COMPUTE WS-ACTUAL-VOLUME = WS-APPLIED-COUNT + WS-ERROR-COUNT
+           IF CONTROL-RECORD-FOUND
+               COMPUTE WS-VARIANCE =
+                   WS-ACTUAL-VOLUME - CTL-EXPECTED-VOLUME
+               IF WS-VARIANCE = 0
+                   SET RUN-IS-BALANCED TO TRUE
+               ELSE
+                   SET RUN-IS-OUT-OF-BALANCE TO TRUE
+               END-IF
+           ELSE
+               SET RUN-IS-OUT-OF-BALANCE TO TRUE
+           END-IF.
+      *
+      *===============================================================
+      * REPORT SECTION
+      *===============================================================
+       6000-WRITE-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'RECONCILIATION REPORT FOR ' WS-FORMATTED-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 6900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TRANSACTIONS APPLIED (SUMMARY):  ' WS-APPLIED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 6900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'ERROR-FILE RECORDS (REJECTED):  ' WS-ERROR-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 6900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL ACTUAL VOLUME:            ' WS-ACTUAL-VOLUME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 6900-WRITE-REPORT-LINE
+
+           IF CONTROL-RECORD-FOUND
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'CONTROL-FILE EXPECTED VOLUME:   '
+                   CTL-EXPECTED-VOLUME
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 6900-WRITE-REPORT-LINE
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'VARIANCE:                       ' WS-VARIANCE
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 6900-WRITE-REPORT-LINE
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'CONTROL-FILE HAS NO RECORD FOR TODAY'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 6900-WRITE-REPORT-LINE
+           END-IF
+
+           MOVE SPACES TO WS-REPORT-LINE
+           IF RUN-IS-BALANCED
+               STRING 'RESULT: PASS - RUN IS IN BALANCE'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               STRING 'RESULT: FAIL - RUN IS OUT OF BALANCE'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-IF
+           PERFORM 6900-WRITE-REPORT-LINE.
+      *
+       6900-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO RECONCILIATION-REPORT-RECORD
+           WRITE RECONCILIATION-REPORT-RECORD
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Report write error ' WS-RPT-STATUS
+           END-IF.
+      *
+      *===============================================================
+      * ERROR HANDLING SECTION
+      *===============================================================
+       7100-LOG-FILE-ERROR.
+           DISPLAY 'FILE ERROR OCCURRED'
+           DISPLAY '  SUM STATUS:  ' WS-SUM-STATUS
+           DISPLAY '  ERR STATUS:  ' WS-ERR-STATUS
+           DISPLAY '  CTL STATUS:  ' WS-CTL-STATUS
+           DISPLAY '  RPT STATUS:  ' WS-RPT-STATUS.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           IF CONTINUE-PROCESSING
+               CLOSE RECONCILIATION-REPORT-FILE
+           END-IF
+
+           DISPLAY '=========================================='
+           DISPLAY 'RECONCILIATION RUN SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'APPLIED RECORDS: ' WS-APPLIED-COUNT
+           DISPLAY 'ERROR RECORDS:   ' WS-ERROR-COUNT
+           IF RUN-IS-BALANCED
+               DISPLAY 'RESULT:          PASS'
+           ELSE
+               DISPLAY 'RESULT:          FAIL'
+           END-IF
+           DISPLAY '=========================================='
+
+           EVALUATE TRUE
+               WHEN ABORT-PROCESSING
+                   MOVE 16 TO WS-RETURN-CODE
+               WHEN RUN-IS-OUT-OF-BALANCE
+                   MOVE 4 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
