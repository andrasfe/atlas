@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERBKPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-04-17.
+       DATE-COMPILED.
+      *
+      * Error-code breakdown report:
+      * - Reads the ERROR-FILE a LARGEPGM (or MEDPGM) run produced
+      * - Tabulates how many times each distinct ERR-CODE occurred
+      * - Classifies each distinct code against the named codes in
+      *   the ERROR-CODES copybook, the same way LARGEPGM's own
+      *   7210-CLASSIFY-ERROR-SEVERITY does, so the report can show
+      *   which validation/business-logic rule a code belongs to
+      *   instead of just a bare literal
+      * - Writes a tabulated report so operations can see whether
+      *   today's rejects were mostly bad amounts, unknown customers,
+      *   over-limit transactions, etc without scanning ERROR-FILE by
+      *   hand
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-FILE
+               ASSIGN TO ERRFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           SELECT BREAKDOWN-REPORT-FILE
+               ASSIGN TO ERBKRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+      * Same physical layout LARGEPGM and MEDPGM write to ERROR-FILE -
+      * duplicated here rather than shared through a copybook, matching
+      * how those two programs each carry their own copy of this FD.
+      *
+       FD  ERROR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 253 CHARACTERS.
+       01  ERROR-RECORD.
+           05  ERR-TIMESTAMP           PIC X(26).
+           05  ERR-SEVERITY            PIC X(8).
+           05  ERR-CODE                PIC X(10).
+           05  ERR-MESSAGE             PIC X(100).
+           05  ERR-SOURCE-REC          PIC X(100).
+           05  ERR-SEQUENCE-NUMBER     PIC 9(9).
+      *
+       FD  BREAKDOWN-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  BREAKDOWN-REPORT-RECORD     PIC X(132).
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+           COPY "error_codes.cpy".
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-ERR-STATUS           PIC XX VALUE SPACES.
+           05  WS-RPT-STATUS           PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-EOF-ERR-FLAG         PIC X VALUE 'N'.
+               88  EOF-ERRORS          VALUE 'Y'.
+               88  NOT-EOF-ERRORS      VALUE 'N'.
+      *
+      * Distinct ERR-CODE values seen on ERROR-FILE this run, with a
+      * running count for each - built up one entry per new code
+      * encountered, the same table-plus-linear-scan idiom LARGEPGM
+      * uses for its WS-DUP-CHECK-TABLE.
+      *
+       01  WS-CODE-BREAKDOWN-TABLE.
+           05  WS-CODE-ENTRY-COUNT     PIC 9(5) COMP VALUE ZEROS.
+           05  WS-CODE-MAX-ENTRIES     PIC 9(5) COMP VALUE 100.
+           05  WS-CODE-ENTRIES OCCURS 100 TIMES.
+               10  WS-CODE-VALUE       PIC X(10).
+               10  WS-CODE-TALLY       PIC 9(9) COMP.
+      *
+       01  WS-CODE-SEARCH.
+           05  WS-CODE-SEARCH-IDX      PIC 9(5) COMP VALUE ZEROS.
+           05  WS-CODE-FOUND-FLAG      PIC X VALUE 'N'.
+               88  CODE-ENTRY-FOUND    VALUE 'Y'.
+               88  CODE-ENTRY-NOT-FOUND VALUE 'N'.
+      *
+       01  WS-COUNTERS.
+           05  WS-TOTAL-ERRORS         PIC 9(9) VALUE ZEROS.
+      *
+       01  WS-REPORT-WORK.
+           05  WS-CATEGORY-NAME        PIC X(20).
+           05  WS-REPORT-IDX           PIC 9(5) COMP VALUE ZEROS.
+           05  WS-TALLY-DISPLAY        PIC ZZZZZZZZ9.
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-SYS-DATE.
+               10  WS-SYS-YEAR         PIC 9(4).
+               10  WS-SYS-MONTH        PIC 9(2).
+               10  WS-SYS-DAY          PIC 9(2).
+           05  WS-FORMATTED-DATE       PIC X(10).
+      *
+       01  WS-REPORT-LINE              PIC X(132).
+      *
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-TABULATE-ERROR-FILE
+               PERFORM 3000-WRITE-REPORT
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP
+           PERFORM 1200-OPEN-FILES.
+      *
+       1100-GET-TIMESTAMP.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           STRING WS-SYS-YEAR '-' WS-SYS-MONTH '-' WS-SYS-DAY
+               DELIMITED BY SIZE
+               INTO WS-FORMATTED-DATE.
+      *
+       1200-OPEN-FILES.
+           OPEN INPUT ERROR-FILE
+           IF WS-ERR-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ERROR FILE: ' WS-ERR-STATUS
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT BREAKDOWN-REPORT-FILE
+               IF WS-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING REPORT FILE: ' WS-RPT-STATUS
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *===============================================================
+      * TABULATION SECTION
+      *===============================================================
+       2000-TABULATE-ERROR-FILE.
+           PERFORM 2100-READ-ERROR
+               UNTIL EOF-ERRORS
+           CLOSE ERROR-FILE.
+      *
+       2100-READ-ERROR.
+           READ ERROR-FILE
+               AT END
+                   SET EOF-ERRORS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-ERRORS
+                   PERFORM 2200-POST-CODE-TALLY
+           END-READ.
+      *
+       2200-POST-CODE-TALLY.
+      *---------------------------------------------------------------
+      * Find ERR-CODE's entry in the breakdown table - adding a new
+      * entry the first time a code is seen - and add 1 to its tally.
+      *---------------------------------------------------------------
+           SET CODE-ENTRY-NOT-FOUND TO TRUE
+           MOVE 1 TO WS-CODE-SEARCH-IDX
+           PERFORM 2210-SCAN-CODE-TABLE-ENTRY
+               UNTIL CODE-ENTRY-FOUND OR
+                     WS-CODE-SEARCH-IDX > WS-CODE-ENTRY-COUNT
+           IF CODE-ENTRY-FOUND
+               ADD 1 TO WS-CODE-TALLY(WS-CODE-SEARCH-IDX)
+           ELSE
+               PERFORM 2220-ADD-CODE-TABLE-ENTRY
+           END-IF.
+      *
+       2210-SCAN-CODE-TABLE-ENTRY.
+           IF WS-CODE-VALUE(WS-CODE-SEARCH-IDX) = ERR-CODE
+               SET CODE-ENTRY-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-CODE-SEARCH-IDX
+           END-IF.
+      *
+       2220-ADD-CODE-TABLE-ENTRY.
+           IF WS-CODE-ENTRY-COUNT < WS-CODE-MAX-ENTRIES
+               ADD 1 TO WS-CODE-ENTRY-COUNT
+               MOVE ERR-CODE TO WS-CODE-VALUE(WS-CODE-ENTRY-COUNT)
+               MOVE 1 TO WS-CODE-TALLY(WS-CODE-ENTRY-COUNT)
+           ELSE
+               DISPLAY 'WARNING: Error-code breakdown table full - '
+                   'further distinct codes will not be tallied'
+           END-IF.
+      *
+      *===============================================================
+      * REPORT SECTION
+      *===============================================================
+       3000-WRITE-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'ERROR-CODE BREAKDOWN REPORT FOR ' WS-FORMATTED-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL ERROR-FILE RECORDS:       ' WS-TOTAL-ERRORS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'CODE       CATEGORY              COUNT'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE 1 TO WS-REPORT-IDX
+           PERFORM 3100-WRITE-CODE-LINE
+               UNTIL WS-REPORT-IDX > WS-CODE-ENTRY-COUNT.
+      *
+       3100-WRITE-CODE-LINE.
+           PERFORM 3200-CLASSIFY-CODE-CATEGORY
+           MOVE WS-CODE-TALLY(WS-REPORT-IDX) TO WS-TALLY-DISPLAY
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-CODE-VALUE(WS-REPORT-IDX) '  '
+                  WS-CATEGORY-NAME
+                  WS-TALLY-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+           ADD 1 TO WS-REPORT-IDX.
+      *
+       3200-CLASSIFY-CODE-CATEGORY.
+      *---------------------------------------------------------------
+      * Classify this distinct code against the ERROR-CODES copybook's
+      * named literals, the same way LARGEPGM's own
+      * 7210-CLASSIFY-ERROR-SEVERITY paragraph classifies a code by
+      * comparing it to those same named fields. Codes this shop has
+      * minted ad hoc (VAL-001, CUS-002 and the like) fall through to
+      * OTHER and are reported under their own literal only.
+      *---------------------------------------------------------------
+           EVALUATE WS-CODE-VALUE(WS-REPORT-IDX)
+               WHEN ERR-FILE-NOT-FOUND
+               WHEN ERR-FILE-OPEN
+               WHEN ERR-FILE-READ
+               WHEN ERR-FILE-WRITE
+               WHEN ERR-FILE-CLOSE
+               WHEN ERR-RECORD-LOCKED
+                   MOVE 'FILE OPERATIONS' TO WS-CATEGORY-NAME
+               WHEN ERR-INVALID-KEY
+               WHEN ERR-INVALID-DATA
+               WHEN ERR-MISSING-FIELD
+               WHEN ERR-RANGE-CHECK
+               WHEN ERR-FORMAT-ERROR
+                   MOVE 'VALIDATION' TO WS-CATEGORY-NAME
+               WHEN ERR-CREDIT-LIMIT
+               WHEN ERR-ACCOUNT-STATUS
+               WHEN ERR-DUPLICATE-TRAN
+               WHEN ERR-INVALID-STATE
+                   MOVE 'BUSINESS LOGIC' TO WS-CATEGORY-NAME
+               WHEN ERR-ABEND
+               WHEN ERR-TIMEOUT
+               WHEN ERR-RESOURCE
+                   MOVE 'SYSTEM' TO WS-CATEGORY-NAME
+               WHEN OTHER
+                   MOVE 'UNCATEGORIZED' TO WS-CATEGORY-NAME
+           END-EVALUATE.
+      *
+       3900-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO BREAKDOWN-REPORT-RECORD
+           WRITE BREAKDOWN-REPORT-RECORD
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Report write error ' WS-RPT-STATUS
+           END-IF.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           IF CONTINUE-PROCESSING
+               CLOSE BREAKDOWN-REPORT-FILE
+           END-IF
+
+           DISPLAY '=========================================='
+           DISPLAY 'ERROR-CODE BREAKDOWN RUN SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'TOTAL ERROR RECORDS:   ' WS-TOTAL-ERRORS
+           DISPLAY 'DISTINCT CODES FOUND:  ' WS-CODE-ENTRY-COUNT
+           DISPLAY '=========================================='
+
+           IF ABORT-PROCESSING
+               MOVE 16 TO WS-RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
