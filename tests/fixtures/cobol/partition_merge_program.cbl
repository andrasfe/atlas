@@ -0,0 +1,320 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTMPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-04-24.
+       DATE-COMPILED.
+      *
+      * Partition merge / consolidation report:
+      * - Reads SUMMARY-FILE, a JCL concatenation of the SUMMARY-FILE
+      *   each concurrent LARGEPGM partition instance wrote, one
+      *   record per partition run
+      * - Cross-foots the partition ranges don't overlap and, between
+      *   them, span the full key space with no gaps
+      * - Totals every partition's counters into the same figures
+      *   8100-WRITE-SUMMARY would have shown for a single,
+      *   unpartitioned LARGEPGM run, and writes a consolidated report
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE
+               ASSIGN TO SUMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-STATUS.
+           SELECT MERGE-REPORT-FILE
+               ASSIGN TO PRTMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+      * Same layout LARGEPGM's 8150-WRITE-SUMMARY-RECORD writes -
+      * duplicated here rather than shared through a copybook, matching
+      * how LARGEPGM and MEDPGM each carry their own copy of the
+      * ERROR-FILE FD.
+      *
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-RECORD.
+           05  SUM-PARTITION-LOW-KEY   PIC X(10).
+           05  SUM-PARTITION-HIGH-KEY  PIC X(10).
+           05  SUM-TRAN-READ           PIC 9(10).
+           05  SUM-TRAN-PROCESSED      PIC 9(10).
+           05  SUM-TRAN-ERRORS         PIC 9(10).
+           05  SUM-CUST-UPDATED        PIC 9(10).
+           05  SUM-CUST-NOT-FOUND      PIC 9(10).
+           05  SUM-CUST-CREATED        PIC 9(10).
+      *
+       FD  MERGE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MERGE-REPORT-RECORD         PIC X(132).
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-SUM-STATUS           PIC XX VALUE SPACES.
+           05  WS-RPT-STATUS           PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-EOF-SUM-FLAG         PIC X VALUE 'N'.
+               88  EOF-SUMMARY         VALUE 'Y'.
+               88  NOT-EOF-SUMMARY     VALUE 'N'.
+           05  WS-GAP-FLAG             PIC X VALUE 'N'.
+               88  GAP-OR-OVERLAP-FOUND VALUE 'Y'.
+               88  NO-GAP-OR-OVERLAP   VALUE 'N'.
+      *
+       01  WS-COUNTERS.
+           05  WS-PARTITION-COUNT      PIC 9(5) VALUE ZEROS.
+           05  WS-TOTAL-TRAN-READ      PIC 9(10) VALUE ZEROS.
+           05  WS-TOTAL-TRAN-PROCESSED PIC 9(10) VALUE ZEROS.
+           05  WS-TOTAL-TRAN-ERRORS    PIC 9(10) VALUE ZEROS.
+           05  WS-TOTAL-CUST-UPDATED   PIC 9(10) VALUE ZEROS.
+           05  WS-TOTAL-CUST-NOT-FOUND PIC 9(10) VALUE ZEROS.
+           05  WS-TOTAL-CUST-CREATED   PIC 9(10) VALUE ZEROS.
+      *
+      * Highest SUM-PARTITION-HIGH-KEY carried forward across
+      * SUMMARY-FILE so each new record's low key can be checked
+      * against the previous record's high key for a gap or overlap.
+      *
+       01  WS-RANGE-CHECK.
+           05  WS-PREVIOUS-HIGH-KEY    PIC X(10) VALUE SPACES.
+           05  WS-FIRST-RECORD-FLAG    PIC X VALUE 'Y'.
+               88  FIRST-RECORD        VALUE 'Y'.
+               88  NOT-FIRST-RECORD    VALUE 'N'.
+      *
+      * CM-CUSTOMER-KEY is CM-REGION-CODE (2 alpha) + CM-CUSTOMER-
+      * NUMBER (8 numeric) - RANGE= bounds are inclusive on both ends
+      * (large_program.cbl's 1210-APPLY-PARM-TOKEN), so a correctly
+      * adjoining next partition's low key is the previous partition's
+      * high key's region code with its number one higher, never the
+      * high key itself.
+      *
+           05  WS-PREV-HIGH-REGION     PIC X(2).
+           05  WS-PREV-HIGH-NUMBER     PIC 9(8).
+           05  WS-EXPECTED-NEXT-LOW    PIC X(10).
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-SYS-DATE.
+               10  WS-SYS-YEAR         PIC 9(4).
+               10  WS-SYS-MONTH        PIC 9(2).
+               10  WS-SYS-DAY          PIC 9(2).
+           05  WS-FORMATTED-DATE       PIC X(10).
+      *
+       01  WS-REPORT-LINE              PIC X(132).
+      *
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-MERGE-SUMMARY-FILE
+               PERFORM 3000-WRITE-REPORT
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP
+           PERFORM 1200-OPEN-FILES.
+      *
+       1100-GET-TIMESTAMP.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           STRING WS-SYS-YEAR '-' WS-SYS-MONTH '-' WS-SYS-DAY
+               DELIMITED BY SIZE
+               INTO WS-FORMATTED-DATE.
+      *
+       1200-OPEN-FILES.
+           OPEN INPUT SUMMARY-FILE
+           IF WS-SUM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SUMMARY FILE: ' WS-SUM-STATUS
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT MERGE-REPORT-FILE
+               IF WS-RPT-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING REPORT FILE: ' WS-RPT-STATUS
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *===============================================================
+      * MERGE SECTION
+      *===============================================================
+       2000-MERGE-SUMMARY-FILE.
+           PERFORM 2100-READ-SUMMARY
+               UNTIL EOF-SUMMARY
+           CLOSE SUMMARY-FILE.
+      *
+       2100-READ-SUMMARY.
+           READ SUMMARY-FILE
+               AT END
+                   SET EOF-SUMMARY TO TRUE
+               NOT AT END
+                   PERFORM 2200-CHECK-RANGE-CONTINUITY
+                   PERFORM 2300-ADD-PARTITION-TOTALS
+           END-READ.
+      *
+       2200-CHECK-RANGE-CONTINUITY.
+      *---------------------------------------------------------------
+      * SUMMARY-FILE carries spaces for both partition keys when the
+      * run that wrote it was not partitioned - skip the continuity
+      * check for those records, they have nothing to compare.
+      *---------------------------------------------------------------
+           IF SUM-PARTITION-LOW-KEY NOT = SPACES
+               IF NOT FIRST-RECORD
+                   IF SUM-PARTITION-LOW-KEY NOT > WS-PREVIOUS-HIGH-KEY
+                       SET GAP-OR-OVERLAP-FOUND TO TRUE
+                   ELSE
+                       MOVE WS-PREVIOUS-HIGH-KEY(1:2)
+                           TO WS-PREV-HIGH-REGION
+                       MOVE WS-PREVIOUS-HIGH-KEY(3:8)
+                           TO WS-PREV-HIGH-NUMBER
+                       ADD 1 TO WS-PREV-HIGH-NUMBER
+                       STRING WS-PREV-HIGH-REGION
+                           WS-PREV-HIGH-NUMBER
+                           DELIMITED BY SIZE
+                           INTO WS-EXPECTED-NEXT-LOW
+                       IF SUM-PARTITION-LOW-KEY NOT =
+                               WS-EXPECTED-NEXT-LOW
+                           SET GAP-OR-OVERLAP-FOUND TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE SUM-PARTITION-HIGH-KEY TO WS-PREVIOUS-HIGH-KEY
+               SET NOT-FIRST-RECORD TO TRUE
+           END-IF.
+      *
+       2300-ADD-PARTITION-TOTALS.
+           ADD 1 TO WS-PARTITION-COUNT
+           ADD SUM-TRAN-READ TO WS-TOTAL-TRAN-READ
+           ADD SUM-TRAN-PROCESSED TO WS-TOTAL-TRAN-PROCESSED
+           ADD SUM-TRAN-ERRORS TO WS-TOTAL-TRAN-ERRORS
+           ADD SUM-CUST-UPDATED TO WS-TOTAL-CUST-UPDATED
+           ADD SUM-CUST-NOT-FOUND TO WS-TOTAL-CUST-NOT-FOUND
+           ADD SUM-CUST-CREATED TO WS-TOTAL-CUST-CREATED.
+      *
+      *===============================================================
+      * REPORT SECTION
+      *===============================================================
+       3000-WRITE-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'PARTITION MERGE REPORT FOR ' WS-FORMATTED-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'PARTITIONS MERGED:              '
+               WS-PARTITION-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           IF GAP-OR-OVERLAP-FOUND
+               STRING 'RANGE CONTINUITY:  FAIL - GAP OR OVERLAP'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               STRING 'RANGE CONTINUITY:  PASS'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-IF
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL TRANSACTIONS READ:        '
+               WS-TOTAL-TRAN-READ
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL TRANSACTIONS PROCESSED:   '
+               WS-TOTAL-TRAN-PROCESSED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL TRANSACTIONS IN ERROR:    '
+               WS-TOTAL-TRAN-ERRORS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL CUSTOMERS UPDATED:        '
+               WS-TOTAL-CUST-UPDATED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL CUSTOMERS NOT FOUND:      '
+               WS-TOTAL-CUST-NOT-FOUND
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING 'TOTAL CUSTOMERS CREATED:        '
+               WS-TOTAL-CUST-CREATED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 3900-WRITE-REPORT-LINE.
+      *
+       3900-WRITE-REPORT-LINE.
+           MOVE WS-REPORT-LINE TO MERGE-REPORT-RECORD
+           WRITE MERGE-REPORT-RECORD
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Report write error ' WS-RPT-STATUS
+           END-IF.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           IF CONTINUE-PROCESSING
+               CLOSE MERGE-REPORT-FILE
+           END-IF
+
+           DISPLAY '=========================================='
+           DISPLAY 'PARTITION MERGE RUN SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'PARTITIONS MERGED:      ' WS-PARTITION-COUNT
+           DISPLAY 'TOTAL TRAN PROCESSED:   ' WS-TOTAL-TRAN-PROCESSED
+           IF GAP-OR-OVERLAP-FOUND
+               DISPLAY 'RANGE CONTINUITY:       FAIL'
+           ELSE
+               DISPLAY 'RANGE CONTINUITY:       PASS'
+           END-IF
+           DISPLAY '=========================================='
+
+           EVALUATE TRUE
+               WHEN ABORT-PROCESSING
+                   MOVE 16 TO WS-RETURN-CODE
+               WHEN GAP-OR-OVERLAP-FOUND
+                   MOVE 4 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
