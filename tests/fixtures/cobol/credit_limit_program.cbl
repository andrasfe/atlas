@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRLMPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-03-15.
+       DATE-COMPILED.
+      *
+      * Credit-limit maintenance:
+      * - Takes a customer key and a new credit limit on the PARM card
+      * - Validates the new limit against the customer's current
+      *   CM-BALANCE the same way LARGEPGM's 2450-CHECK-CREDIT-LIMIT
+      *   does, so a limit cannot be set below what is needed to cover
+      *   an existing negative balance
+      * - Writes a before/after audit record to CREDIT-AUDIT-FILE
+      *   before REWRITE-ing CUSTOMER-FILE, so the change is on the
+      *   audit trail even if the rewrite itself is later found bad
+      *
+      * PARM card layout (LS-PARM-VALUE):
+      *   1-10   CM-CUSTOMER-KEY  (region code + customer number)
+      *   11-19  new credit limit, unsigned, PIC 9(7)V99 (implied
+      *          decimal point, no punctuation - e.g. 0001000000
+      *          is a limit of 10000.00)
+      *   20-27  requesting user ID
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT CREDIT-AUDIT-FILE
+               ASSIGN TO CRAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "customer_copy.cpy".
+      *
+       FD  CREDIT-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CREDIT-AUDIT-RECORD.
+           05  CRA-TIMESTAMP           PIC X(26).
+           05  CRA-CUSTOMER-KEY        PIC X(10).
+           05  CRA-OLD-LIMIT           PIC S9(9)V99 COMP-3.
+           05  CRA-NEW-LIMIT           PIC S9(9)V99 COMP-3.
+           05  CRA-USER-ID             PIC X(8).
+           05  CRA-RESULT              PIC X(2).
+               88  CRA-APPROVED        VALUE 'AP'.
+               88  CRA-REJECTED        VALUE 'RJ'.
+           05  CRA-FILLER              PIC X(38).
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUST-STATUS          PIC XX VALUE SPACES.
+           05  WS-AUD-STATUS           PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-LIMIT-VALID-FLAG     PIC X VALUE 'Y'.
+               88  NEW-LIMIT-VALID     VALUE 'Y'.
+               88  NEW-LIMIT-INVALID   VALUE 'N'.
+      *
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-CUST-KEY        PIC X(10).
+           05  WS-PARM-NEW-LIMIT       PIC 9(7)V99.
+           05  WS-PARM-USER-ID         PIC X(8).
+      *
+       01  WS-CREDIT-CHECK.
+           05  WS-OVER-LIMIT-FLAG      PIC X VALUE 'N'.
+               88  OVER-CREDIT-LIMIT   VALUE 'Y'.
+               88  WITHIN-LIMIT        VALUE 'N'.
+           05  WS-AVAILABLE-CREDIT     PIC S9(11)V99 COMP-3.
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-CURRENT-TIMESTAMP    PIC X(26) VALUE SPACES.
+      *
+      *---------------------------------------------------------------
+       LINKAGE SECTION.
+      *---------------------------------------------------------------
+       01  LS-PARM-DATA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-VALUE           PIC X(100).
+      *
+      *===============================================================
+       PROCEDURE DIVISION USING LS-PARM-DATA.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-PROCESS-REQUEST
+           END-IF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP
+           PERFORM 1200-PARSE-PARAMETERS
+           IF CONTINUE-PROCESSING
+               PERFORM 1300-OPEN-FILES
+           END-IF.
+      *
+       1100-GET-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+      *
+       1200-PARSE-PARAMETERS.
+           IF LS-PARM-LENGTH < 27
+               DISPLAY 'PARM CARD TOO SHORT - EXPECTED KEY/LIMIT/USER'
+               SET ABORT-PROCESSING TO TRUE
+           ELSE
+               MOVE LS-PARM-VALUE(1:10) TO WS-PARM-CUST-KEY
+               IF LS-PARM-VALUE(11:9) NOT NUMERIC
+                   DISPLAY 'NEW LIMIT ON PARM CARD IS NOT NUMERIC: '
+                       LS-PARM-VALUE(11:9)
+                   SET ABORT-PROCESSING TO TRUE
+               ELSE
+                   MOVE LS-PARM-VALUE(11:9) TO WS-PARM-NEW-LIMIT
+                   MOVE LS-PARM-VALUE(20:8) TO WS-PARM-USER-ID
+               END-IF
+           END-IF.
+      *
+       1300-OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN EXTEND CREDIT-AUDIT-FILE
+               IF WS-AUD-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *===============================================================
+      * MAIN PROCESSING SECTION
+      *===============================================================
+       2000-PROCESS-REQUEST.
+           PERFORM 2100-LOOKUP-CUSTOMER
+           IF CONTINUE-PROCESSING
+               PERFORM 2200-VALIDATE-NEW-LIMIT
+               PERFORM 2300-WRITE-AUDIT-RECORD
+               IF NEW-LIMIT-VALID
+                   PERFORM 2400-UPDATE-CUSTOMER
+               END-IF
+           END-IF.
+      *
+       2100-LOOKUP-CUSTOMER.
+           MOVE WS-PARM-CUST-KEY TO CM-CUSTOMER-KEY
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND: ' WS-PARM-CUST-KEY
+                   SET ABORT-PROCESSING TO TRUE
+           END-READ.
+      *
+       2200-VALIDATE-NEW-LIMIT.
+      *---------------------------------------------------------------
+      * Mirror LARGEPGM's 2450-CHECK-CREDIT-LIMIT: a credit limit of
+      * zero means no limit is enforced, otherwise the new limit plus
+      * the current balance must not go negative.
+      *---------------------------------------------------------------
+           SET NEW-LIMIT-VALID TO TRUE
+           IF WS-PARM-NEW-LIMIT > 0
+               COMPUTE WS-AVAILABLE-CREDIT =
+                   WS-PARM-NEW-LIMIT + CM-BALANCE
+               IF WS-AVAILABLE-CREDIT < 0
+                   SET NEW-LIMIT-INVALID TO TRUE
+                   DISPLAY 'NEW LIMIT REJECTED - BELOW CURRENT BALANCE'
+               END-IF
+           END-IF.
+      *
+       2300-WRITE-AUDIT-RECORD.
+           MOVE WS-CURRENT-TIMESTAMP TO CRA-TIMESTAMP
+           MOVE WS-PARM-CUST-KEY TO CRA-CUSTOMER-KEY
+           MOVE CM-CREDIT-LIMIT TO CRA-OLD-LIMIT
+           MOVE WS-PARM-NEW-LIMIT TO CRA-NEW-LIMIT
+           MOVE WS-PARM-USER-ID TO CRA-USER-ID
+           IF NEW-LIMIT-VALID
+               SET CRA-APPROVED TO TRUE
+           ELSE
+               SET CRA-REJECTED TO TRUE
+           END-IF
+           WRITE CREDIT-AUDIT-RECORD
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'WARNING: Audit record write error '
+                   WS-AUD-STATUS
+           END-IF.
+      *
+       2400-UPDATE-CUSTOMER.
+           MOVE WS-PARM-NEW-LIMIT TO CM-CREDIT-LIMIT
+           REWRITE CUSTOMER-MASTER-RECORD
+           IF WS-CUST-STATUS NOT = '00'
+               DISPLAY 'WARNING: Customer rewrite error ' WS-CUST-STATUS
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+      *===============================================================
+      * ERROR HANDLING SECTION
+      *===============================================================
+       7100-LOG-FILE-ERROR.
+           DISPLAY 'FILE ERROR OCCURRED'
+           DISPLAY '  CUST STATUS: ' WS-CUST-STATUS
+           DISPLAY '  AUD STATUS:  ' WS-AUD-STATUS.
+      *
+      *===============================================================
+      * FINALIZATION SECTION
+      *===============================================================
+       8000-WRITE-SUMMARY.
+           DISPLAY '=========================================='
+           DISPLAY 'CREDIT LIMIT MAINTENANCE SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'CUSTOMER KEY:   ' WS-PARM-CUST-KEY
+           DISPLAY 'REQUESTED BY:   ' WS-PARM-USER-ID
+           IF NEW-LIMIT-VALID
+               DISPLAY 'RESULT:         APPROVED'
+           ELSE
+               DISPLAY 'RESULT:         REJECTED'
+           END-IF
+           DISPLAY '=========================================='.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE CREDIT-AUDIT-FILE
+
+           EVALUATE TRUE
+               WHEN ABORT-PROCESSING
+                   MOVE 12 TO WS-RETURN-CODE
+               WHEN NEW-LIMIT-INVALID
+                   MOVE 4 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
