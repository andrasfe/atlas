@@ -0,0 +1,80 @@
+      *================================================================
+      * COPYBOOK: TRANSACTION-COPY
+      * Description: Transaction extract record layout, shared by
+      *              LARGEPGM and any batch program that feeds a
+      *              transaction extract into it (interest/finance
+      *              charge run, etc). TRAN-CONTROL-RECORD redefines
+      *              the detail layout so the first and last physical
+      *              records on the extract can carry a header/trailer
+      *              control convention (record count and hash total
+      *              of TRAN-AMOUNT).
+      * Used by: LARGEPGM and programs producing TRANSACTION-FILE
+      *          compatible extracts
+      *================================================================
+       01  TRANSACTION-RECORD.
+           05  TRAN-CUSTOMER-ID        PIC X(10).
+               88  TRAN-IS-HEADER      VALUE 'HDR-CTRL'.
+               88  TRAN-IS-TRAILER     VALUE 'TRL-CTRL'.
+           05  TRAN-DATE               PIC X(10).
+           05  TRAN-TIME               PIC X(8).
+           05  TRAN-TYPE               PIC X(2).
+               88  TRAN-DEBIT          VALUE 'DR'.
+               88  TRAN-CREDIT         VALUE 'CR'.
+               88  TRAN-ADJUSTMENT     VALUE 'AJ'.
+               88  TRAN-INTEREST       VALUE 'IN'.
+               88  TRAN-CHANGE-ADDRESS VALUE 'CH'.
+               88  TRAN-NEW-ACCOUNT    VALUE 'NA'.
+           05  TRAN-AMOUNT             PIC S9(9)V99 COMP-3.
+           05  TRAN-REFERENCE          PIC X(20).
+           05  TRAN-DESCRIPTION        PIC X(50).
+           05  TRAN-STATUS             PIC X(2).
+           05  TRAN-USER-ID            PIC X(8).
+           05  TRAN-REASON-CODE        PIC X(4).
+           05  TRAN-APPROVER-ID        PIC X(8).
+           05  TRAN-CURRENCY-CODE      PIC X(3).
+           05  TRAN-FILLER             PIC X(131).
+      *
+       01  TRAN-CONTROL-RECORD REDEFINES TRANSACTION-RECORD.
+           05  TCR-REC-TYPE            PIC X(10).
+           05  TCR-RECORD-COUNT        PIC 9(9).
+           05  TCR-HASH-TOTAL          PIC S9(11)V99 COMP-3.
+           05  TCR-FILLER              PIC X(236).
+      *
+      * TRAN-CHANGE-ADDRESS ('CH') carries the customer's replacement
+      * CM-ADDRESS/CM-CONTACT-INFO values starting right after
+      * TRAN-AMOUNT, shaped to match CUSTOMER-COPY's own layout so
+      * LARGEPGM's 2445-APPLY-ADDRESS-CHANGE can move these fields
+      * straight across onto CUSTOMER-MASTER-RECORD.
+      *
+       01  TRAN-CONTACT-RECORD REDEFINES TRANSACTION-RECORD.
+           05  TCC-FILLER-1            PIC X(36).
+           05  TCC-STREET-LINE-1       PIC X(35).
+           05  TCC-STREET-LINE-2       PIC X(35).
+           05  TCC-CITY                PIC X(25).
+           05  TCC-STATE               PIC X(2).
+           05  TCC-ZIP-CODE            PIC X(10).
+           05  TCC-COUNTRY             PIC X(3).
+           05  TCC-PHONE-NUMBER        PIC X(15).
+           05  TCC-EMAIL-ADDRESS       PIC X(50).
+           05  TCC-FILLER-2            PIC X(51).
+      *
+      * TRAN-NEW-ACCOUNT ('NA') carries the new customer's name and
+      * CM-ADDRESS/CM-CONTACT-INFO values starting right after
+      * TRAN-AMOUNT, shaped to match CUSTOMER-COPY's own layout so
+      * LARGEPGM's 2305-CREATE-NEW-ACCOUNT can move these fields
+      * straight across onto a new CUSTOMER-MASTER-RECORD. TRAN-AMOUNT
+      * itself carries the new account's opening credit limit.
+      *
+       01  TRAN-NEW-ACCOUNT-RECORD REDEFINES TRANSACTION-RECORD.
+           05  TNA-FILLER-1            PIC X(36).
+           05  TNA-LAST-NAME           PIC X(30).
+           05  TNA-FIRST-NAME          PIC X(20).
+           05  TNA-MIDDLE-INITIAL      PIC X.
+           05  TNA-STREET-LINE-1       PIC X(35).
+           05  TNA-STREET-LINE-2       PIC X(35).
+           05  TNA-CITY                PIC X(25).
+           05  TNA-STATE               PIC X(2).
+           05  TNA-ZIP-CODE            PIC X(10).
+           05  TNA-COUNTRY             PIC X(3).
+           05  TNA-PHONE-NUMBER        PIC X(15).
+           05  TNA-EMAIL-ADDRESS       PIC X(50).
