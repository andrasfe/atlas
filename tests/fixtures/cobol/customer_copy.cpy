@@ -35,4 +35,5 @@
                10  CM-OPEN-DATE        PIC 9(8).
                10  CM-LAST-UPDATE      PIC 9(8).
                10  CM-LAST-ACTIVITY    PIC 9(8).
-           05  CM-FILLER               PIC X(50).
+           05  CM-CURRENCY-CODE        PIC X(3).
+           05  CM-FILLER               PIC X(47).
