@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMPGM.
+       AUTHOR. TEST.
+       DATE-WRITTEN. 2024-03-01.
+       DATE-COMPILED.
+      *
+      * Dormant-account sweep:
+      * - Reads CUSTOMER-FILE end to end
+      * - Flags any account whose CM-LAST-ACTIVITY is older than a
+      *   configurable number of days
+      * - Produces a dormant-account report
+      * - Auto-suspends the flagged accounts by setting CM-STATUS-CODE
+      *   to CM-SUSPENDED so LARGEPGM's 2300-LOOKUP-CUSTOMER will
+      *   reject further activity against them
+      *
+      *===============================================================
+       ENVIRONMENT DIVISION.
+      *===============================================================
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT DORMANT-REPORT-FILE
+               ASSIGN TO DORMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *
+      *===============================================================
+       DATA DIVISION.
+      *===============================================================
+       FILE SECTION.
+      *
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "customer_copy.cpy".
+      *
+       FD  DORMANT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  DORMANT-REPORT-RECORD      PIC X(132).
+      *
+      *---------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-CUST-STATUS          PIC XX VALUE SPACES.
+           05  WS-RPT-STATUS           PIC XX VALUE SPACES.
+      *
+       01  WS-FLAGS.
+           05  WS-EOF-CUST-FLAG        PIC X VALUE 'N'.
+               88  EOF-CUSTOMERS       VALUE 'Y'.
+               88  NOT-EOF-CUST        VALUE 'N'.
+           05  WS-ABORT-FLAG           PIC X VALUE 'N'.
+               88  ABORT-PROCESSING    VALUE 'Y'.
+               88  CONTINUE-PROCESSING VALUE 'N'.
+           05  WS-DORMANT-FLAG         PIC X VALUE 'N'.
+               88  CUSTOMER-IS-DORMANT VALUE 'Y'.
+               88  CUSTOMER-NOT-DORMANT VALUE 'N'.
+      *
+       01  WS-COUNTERS.
+           05  WS-CUST-READ            PIC 9(7) VALUE ZEROS.
+           05  WS-CUST-DORMANT         PIC 9(7) VALUE ZEROS.
+           05  WS-CUST-SUSPENDED       PIC 9(7) VALUE ZEROS.
+      *
+       01  WS-DORMANCY-CONTROL.
+           05  WS-DORMANCY-DAYS        PIC 9(5) VALUE 00180.
+           05  WS-TODAY-INTEGER        PIC S9(9) COMP.
+           05  WS-CUTOFF-INTEGER       PIC S9(9) COMP.
+           05  WS-CUTOFF-DATE          PIC 9(8) VALUE ZEROS.
+           05  WS-DAYS-DORMANT         PIC 9(7) VALUE ZEROS.
+      *
+       01  WS-RETURN-CODE              PIC S9(4) COMP VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           05  WS-SYS-DATE             PIC 9(8).
+      *
+       01  WS-REPORT-LINE.
+           05  WS-RPT-KEY              PIC X(10).
+           05  WS-RPT-FILLER1          PIC X(2)  VALUE SPACES.
+           05  WS-RPT-NAME             PIC X(30).
+           05  WS-RPT-FILLER2          PIC X(2)  VALUE SPACES.
+           05  WS-RPT-LAST-ACTIVITY    PIC 9(8).
+           05  WS-RPT-FILLER3          PIC X(2)  VALUE SPACES.
+           05  WS-RPT-DAYS-DORMANT     PIC ZZZZ9.
+           05  WS-RPT-FILLER4          PIC X(2)  VALUE SPACES.
+           05  WS-RPT-ACTION           PIC X(10).
+           05  WS-RPT-FILLER5          PIC X(51) VALUE SPACES.
+      *
+      *---------------------------------------------------------------
+       LINKAGE SECTION.
+      *---------------------------------------------------------------
+       01  LS-PARM-DATA.
+           05  LS-PARM-LENGTH          PIC S9(4) COMP.
+           05  LS-PARM-VALUE           PIC X(100).
+      *
+      *===============================================================
+       PROCEDURE DIVISION USING LS-PARM-DATA.
+      *===============================================================
+      *
+       0000-MAIN-PROCEDURE.
+      *---------------------------------------------------------------
+      * Main control paragraph
+      *---------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           IF CONTINUE-PROCESSING
+               PERFORM 2000-PROCESS-CUSTOMERS
+                   UNTIL EOF-CUSTOMERS OR ABORT-PROCESSING
+           END-IF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+      *
+      *===============================================================
+      * INITIALIZATION SECTION
+      *===============================================================
+       1000-INITIALIZE.
+           PERFORM 1100-GET-TIMESTAMP
+           PERFORM 1200-PARSE-PARAMETERS
+           PERFORM 1300-OPEN-FILES
+           IF CONTINUE-PROCESSING
+               PERFORM 2100-READ-CUSTOMER
+           END-IF.
+      *
+       1100-GET-TIMESTAMP.
+           ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-SYS-DATE)
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-DORMANCY-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER).
+      *
+       1200-PARSE-PARAMETERS.
+      *---------------------------------------------------------------
+      * LS-PARM-VALUE may carry 'DAYS=nnnnn' to override the default
+      * 180-day dormancy window without a recompile.
+      *---------------------------------------------------------------
+           IF LS-PARM-LENGTH > 0
+               IF LS-PARM-VALUE(1:5) = 'DAYS='
+                   MOVE LS-PARM-VALUE(6:5) TO WS-DORMANCY-DAYS
+                   DISPLAY 'DORMANCY WINDOW OVERRIDDEN TO '
+                       WS-DORMANCY-DAYS ' DAYS'
+               END-IF
+           END-IF.
+      *
+       1300-OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT DORMANT-REPORT-FILE
+               IF WS-RPT-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *===============================================================
+      * MAIN PROCESSING SECTION
+      *===============================================================
+       2000-PROCESS-CUSTOMERS.
+           PERFORM 2200-CHECK-DORMANCY
+           IF CUSTOMER-IS-DORMANT
+               PERFORM 2300-SUSPEND-CUSTOMER
+               PERFORM 2400-WRITE-REPORT-LINE
+           END-IF
+           PERFORM 2100-READ-CUSTOMER.
+      *
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET EOF-CUSTOMERS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUST-READ
+           END-READ
+           IF WS-CUST-STATUS NOT = '00' AND
+              WS-CUST-STATUS NOT = '10'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
+      *
+       2200-CHECK-DORMANCY.
+           SET CUSTOMER-NOT-DORMANT TO TRUE
+           IF NOT CUSTOMER-IS-DORMANT AND NOT EOF-CUSTOMERS
+               IF CM-LAST-ACTIVITY < WS-CUTOFF-DATE
+                   AND NOT CM-SUSPENDED
+                   AND NOT CM-CLOSED
+                   SET CUSTOMER-IS-DORMANT TO TRUE
+                   ADD 1 TO WS-CUST-DORMANT
+                   COMPUTE WS-DAYS-DORMANT =
+                       WS-TODAY-INTEGER -
+                       FUNCTION INTEGER-OF-DATE(CM-LAST-ACTIVITY)
+               END-IF
+           END-IF.
+      *
+       2300-SUSPEND-CUSTOMER.
+           SET CM-SUSPENDED TO TRUE
+           REWRITE CUSTOMER-MASTER-RECORD
+           IF WS-CUST-STATUS = '00'
+               ADD 1 TO WS-CUST-SUSPENDED
+           ELSE
+               DISPLAY 'WARNING: Could not suspend customer '
+                   CM-CUSTOMER-KEY ' STATUS: ' WS-CUST-STATUS
+           END-IF.
+      *
+       2400-WRITE-REPORT-LINE.
+           INITIALIZE WS-REPORT-LINE
+           MOVE CM-CUSTOMER-NUMBER TO WS-RPT-KEY
+           STRING CM-FIRST-NAME ' ' CM-LAST-NAME
+               DELIMITED BY SIZE INTO WS-RPT-NAME
+           MOVE CM-LAST-ACTIVITY TO WS-RPT-LAST-ACTIVITY
+           MOVE WS-DAYS-DORMANT TO WS-RPT-DAYS-DORMANT
+           MOVE 'SUSPENDED' TO WS-RPT-ACTION
+           MOVE WS-REPORT-LINE TO DORMANT-REPORT-RECORD
+           WRITE DORMANT-REPORT-RECORD
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: Report write error ' WS-RPT-STATUS
+           END-IF.
+      *
+      *===============================================================
+      * ERROR HANDLING SECTION
+      *===============================================================
+       7100-LOG-FILE-ERROR.
+           DISPLAY 'FILE ERROR OCCURRED'
+           DISPLAY '  CUST STATUS: ' WS-CUST-STATUS
+           DISPLAY '  RPT STATUS:  ' WS-RPT-STATUS.
+      *
+      *===============================================================
+      * FINALIZATION SECTION
+      *===============================================================
+       8000-WRITE-SUMMARY.
+           DISPLAY '=========================================='
+           DISPLAY 'DORMANT ACCOUNT SWEEP SUMMARY'
+           DISPLAY '=========================================='
+           DISPLAY 'DORMANCY WINDOW (DAYS):  ' WS-DORMANCY-DAYS
+           DISPLAY 'CUSTOMERS READ:          ' WS-CUST-READ
+           DISPLAY 'CUSTOMERS DORMANT:       ' WS-CUST-DORMANT
+           DISPLAY 'CUSTOMERS SUSPENDED:     ' WS-CUST-SUSPENDED
+           DISPLAY '=========================================='.
+      *
+      *===============================================================
+      * TERMINATION SECTION
+      *===============================================================
+       9000-TERMINATE.
+           CLOSE CUSTOMER-FILE
+           CLOSE DORMANT-REPORT-FILE
+
+           IF ABORT-PROCESSING
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
