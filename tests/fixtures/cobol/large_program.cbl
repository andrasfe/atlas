@@ -28,7 +28,7 @@
                ASSIGN TO CUSTFILE
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CUST-KEY
+               RECORD KEY IS CM-CUSTOMER-KEY
                FILE STATUS IS WS-CUST-STATUS.
            SELECT TRANSACTION-FILE
                ASSIGN TO TRANFILE
@@ -38,6 +38,23 @@
                ASSIGN TO OUTFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-OUT-STATUS.
+      *
+      * Per-transaction-type output datasets, written instead of the
+      * single combined OUTPUT-FILE when the PARM card carries the
+      * SPLIT token (see 1210-APPLY-PARM-TOKEN).
+      *
+           SELECT DEBIT-OUTPUT-FILE
+               ASSIGN TO DROUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DR-OUT-STATUS.
+           SELECT CREDIT-OUTPUT-FILE
+               ASSIGN TO CROUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CR-OUT-STATUS.
+           SELECT ADJUSTMENT-OUTPUT-FILE
+               ASSIGN TO AJOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AJ-OUT-STATUS.
            SELECT ERROR-FILE
                ASSIGN TO ERRFILE
                ORGANIZATION IS SEQUENTIAL
@@ -46,6 +63,54 @@
                ASSIGN TO CHKFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-CHK-STATUS.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO SUSPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+      *
+      * Records every adjustment 2430-APPLY-ADJUSTMENT floors to zero,
+      * so finance can review how much balance was written off
+      * instead of it disappearing silently.
+      *
+           SELECT ADJ-FLOOR-AUDIT-FILE
+               ASSIGN TO AJFAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AJF-STATUS.
+      *
+      * One record summarizing this run's counters - when the key
+      * space is split across several concurrent partition runs, a
+      * downstream merge program totals these across a concatenation
+      * of every partition's own SUMMARY-FILE to reconstruct the
+      * combined run totals that 8100-WRITE-SUMMARY would have shown
+      * for a single unpartitioned run.
+      *
+           SELECT SUMMARY-FILE
+               ASSIGN TO SUMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-STATUS.
+      *
+      * GL interface extract - one record per GL account code
+      * summarizing the run's applied activity, generated alongside
+      * OUTPUT-FILE so accounting can post the day's debits and
+      * credits without re-deriving them from the raw transaction
+      * detail.
+      *
+           SELECT GL-INTERFACE-FILE
+               ASSIGN TO GLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+      *
+      * One-byte flag telling a downstream reader (STMTPGM) which of
+      * the three mutually-exclusive output layouts this run produced
+      * ('P' pipe-delimited OUTPUT-FILE, 'C' semicolon-delimited
+      * OUTPUT-FILE, 'S' split to DEBIT/CREDIT/ADJUSTMENT-OUTPUT-FILE)
+      * - SPLIT mode never opens OUTPUT-FILE at all, so a reader
+      * cannot infer the mode from OUTPUT-FILE's own content alone.
+      *
+           SELECT OUTPUT-MODE-FILE
+               ASSIGN TO OUTMODE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OMF-STATUS.
       *
       *===============================================================
        DATA DIVISION.
@@ -53,52 +118,47 @@
        FILE SECTION.
       *
        FD  CUSTOMER-FILE
-           LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 200 CHARACTERS.
-       01  CUSTOMER-RECORD.
-           05  CUST-KEY                PIC X(10).
-           05  CUST-NAME               PIC X(50).
-           05  CUST-ADDRESS            PIC X(80).
-           05  CUST-BALANCE            PIC S9(11)V99 COMP-3.
-           05  CUST-CREDIT-LIMIT       PIC S9(9)V99 COMP-3.
-           05  CUST-STATUS             PIC X(2).
-           05  CUST-OPEN-DATE          PIC X(10).
-           05  CUST-LAST-ACTIVITY      PIC X(10).
-           05  CUST-FILLER             PIC X(30).
+           LABEL RECORDS ARE STANDARD.
+           COPY "customer_copy.cpy".
       *
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 150 CHARACTERS.
-       01  TRANSACTION-RECORD.
-           05  TRAN-CUSTOMER-ID        PIC X(10).
-           05  TRAN-DATE               PIC X(10).
-           05  TRAN-TIME               PIC X(8).
-           05  TRAN-TYPE               PIC X(2).
-               88  TRAN-DEBIT          VALUE 'DR'.
-               88  TRAN-CREDIT         VALUE 'CR'.
-               88  TRAN-ADJUSTMENT     VALUE 'AJ'.
-           05  TRAN-AMOUNT             PIC S9(9)V99 COMP-3.
-           05  TRAN-REFERENCE          PIC X(20).
-           05  TRAN-DESCRIPTION        PIC X(50).
-           05  TRAN-STATUS             PIC X(2).
-           05  TRAN-USER-ID            PIC X(8).
-           05  TRAN-FILLER             PIC X(34).
+           RECORD CONTAINS 262 CHARACTERS.
+           COPY "transaction_copy.cpy".
       *
        FD  OUTPUT-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 200 CHARACTERS.
        01  OUTPUT-RECORD               PIC X(200).
+      *
+      * Same 200-byte content as OUTPUT-RECORD (pipe-delimited or CSV
+      * per WS-CSV-FLAG), routed by TRAN-TYPE instead of combined.
+      *
+       FD  DEBIT-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  DEBIT-OUTPUT-RECORD         PIC X(200).
+      *
+       FD  CREDIT-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  CREDIT-OUTPUT-RECORD        PIC X(200).
+      *
+       FD  ADJUSTMENT-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ADJUSTMENT-OUTPUT-RECORD    PIC X(200).
       *
        FD  ERROR-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 250 CHARACTERS.
+           RECORD CONTAINS 253 CHARACTERS.
        01  ERROR-RECORD.
            05  ERR-TIMESTAMP           PIC X(26).
            05  ERR-SEVERITY            PIC X(8).
            05  ERR-CODE                PIC X(10).
            05  ERR-MESSAGE             PIC X(100).
            05  ERR-SOURCE-REC          PIC X(100).
-           05  ERR-FILLER              PIC X(6).
+           05  ERR-SEQUENCE-NUMBER     PIC 9(9).
       *
        FD  CHECKPOINT-FILE
            LABEL RECORDS ARE STANDARD
@@ -107,8 +167,71 @@
            05  CHK-TIMESTAMP           PIC X(26).
            05  CHK-LAST-KEY            PIC X(10).
            05  CHK-RECORDS-PROCESSED   PIC 9(10).
+           05  CHK-LAST-RRN            PIC 9(10).
            05  CHK-STATUS              PIC X(2).
-           05  CHK-FILLER              PIC X(52).
+           05  CHK-FILLER              PIC X(42).
+      *
+      * SUSPENSE-FILE holds rejected transactions (same detail layout
+      * as TRANSACTION-RECORD plus the error code that bounced them)
+      * so operations can correct and feed them back into a later
+      * LARGEPGM run instead of re-keying the source document.
+      *
+       FD  SUSPENSE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 281 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           05  SUSP-SEQUENCE-NUMBER    PIC 9(9).
+           05  SUSP-TRAN-DATA          PIC X(262).
+           05  SUSP-ERROR-CODE         PIC X(10).
+      *
+       FD  ADJ-FLOOR-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  ADJ-FLOOR-AUDIT-RECORD.
+           05  AFA-TIMESTAMP           PIC X(26).
+           05  AFA-CUSTOMER-KEY        PIC X(10).
+           05  AFA-COMPUTED-BALANCE    PIC S9(11)V99 COMP-3.
+           05  AFA-REFERENCE           PIC X(20).
+           05  AFA-FILLER              PIC X(37).
+      *
+      * One record per run, written by 8150-WRITE-SUMMARY-RECORD,
+      * holding this instance's slice of CM-CUSTOMER-KEY (when run in
+      * partition mode - spaces otherwise) and the same counters
+      * DISPLAYed in 8100-WRITE-SUMMARY.
+      *
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-RECORD.
+           05  SUM-PARTITION-LOW-KEY   PIC X(10).
+           05  SUM-PARTITION-HIGH-KEY  PIC X(10).
+           05  SUM-TRAN-READ           PIC 9(10).
+           05  SUM-TRAN-PROCESSED      PIC 9(10).
+           05  SUM-TRAN-ERRORS         PIC 9(10).
+           05  SUM-CUST-UPDATED        PIC 9(10).
+           05  SUM-CUST-NOT-FOUND      PIC 9(10).
+           05  SUM-CUST-CREATED        PIC 9(10).
+      *
+      * Written by 8060-WRITE-GL-INTERFACE, one record per GL account
+      * code, at end of run.
+      *
+       FD  GL-INTERFACE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 55 CHARACTERS.
+       01  GL-INTERFACE-RECORD.
+           05  GLI-RUN-DATE            PIC X(10).
+           05  GLI-GL-ACCOUNT          PIC X(6).
+           05  GLI-DESCRIPTION         PIC X(25).
+           05  GLI-AMOUNT              PIC S9(11)V99 COMP-3.
+           05  GLI-FILLER              PIC X(7).
+      *
+      * Written by 1320-WRITE-OUTPUT-MODE-FILE, one record, at the
+      * same point OUTPUT-FILE/the split files are opened.
+      *
+       FD  OUTPUT-MODE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1 CHARACTERS.
+       01  OUTPUT-MODE-RECORD          PIC X(1).
       *
       *---------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -118,8 +241,16 @@
            05  WS-CUST-STATUS          PIC XX VALUE SPACES.
            05  WS-TRAN-STATUS          PIC XX VALUE SPACES.
            05  WS-OUT-STATUS           PIC XX VALUE SPACES.
+           05  WS-DR-OUT-STATUS        PIC XX VALUE SPACES.
+           05  WS-CR-OUT-STATUS        PIC XX VALUE SPACES.
+           05  WS-AJ-OUT-STATUS        PIC XX VALUE SPACES.
            05  WS-ERR-STATUS           PIC XX VALUE SPACES.
            05  WS-CHK-STATUS           PIC XX VALUE SPACES.
+           05  WS-SUSP-STATUS          PIC XX VALUE SPACES.
+           05  WS-AJF-STATUS           PIC XX VALUE SPACES.
+           05  WS-SUM-STATUS           PIC XX VALUE SPACES.
+           05  WS-GL-STATUS            PIC XX VALUE SPACES.
+           05  WS-OMF-STATUS           PIC XX VALUE SPACES.
       *
        01  WS-FLAGS.
            05  WS-EOF-TRAN-FLAG        PIC X VALUE 'N'.
@@ -138,15 +269,139 @@
            05  WS-TRAN-ERRORS          PIC 9(10) VALUE ZEROS.
            05  WS-CUST-UPDATED         PIC 9(10) VALUE ZEROS.
            05  WS-CUST-NOT-FOUND       PIC 9(10) VALUE ZEROS.
+           05  WS-CUST-CREATED         PIC 9(10) VALUE ZEROS.
            05  WS-CHECKPOINT-COUNTER   PIC 9(5) VALUE ZEROS.
       *
        01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+      *
+      * LS-PARM-VALUE tokens, comma-separated (e.g.
+      * 'RESTART,CKPT=00500,SPLIT,CSV')
+      *
+       01  WS-PARM-WORK.
+           05  WS-PARM-TOKEN-1         PIC X(30) VALUE SPACES.
+           05  WS-PARM-TOKEN-2         PIC X(30) VALUE SPACES.
+           05  WS-PARM-TOKEN-3         PIC X(30) VALUE SPACES.
+           05  WS-PARM-TOKEN-4         PIC X(30) VALUE SPACES.
+           05  WS-PARM-TOKEN-5         PIC X(30) VALUE SPACES.
+           05  WS-PARM-CURRENT-TOKEN   PIC X(30) VALUE SPACES.
+      *
+      * SPLIT routes output to DEBIT/CREDIT-/ADJUSTMENT-OUTPUT-FILE by
+      * TRAN-TYPE instead of the combined OUTPUT-FILE; CSV selects a
+      * semicolon-delimited record instead of the default pipe-
+      * delimited one - semicolon rather than comma because
+      * DECIMAL-POINT IS COMMA above makes WS-EDIT-AMOUNT/
+      * WS-EDIT-BALANCE's own decimal point a comma, and a comma
+      * field separator would collide with it. Either may be given
+      * alone or together, in any order.
+      *
+       01  WS-OUTPUT-MODE-FLAGS.
+           05  WS-SPLIT-FLAG           PIC X VALUE 'N'.
+               88  SPLIT-OUTPUT-MODE   VALUE 'Y'.
+               88  COMBINED-OUTPUT-MODE VALUE 'N'.
+           05  WS-CSV-FLAG             PIC X VALUE 'N'.
+               88  CSV-OUTPUT-MODE     VALUE 'Y'.
+               88  PIPE-OUTPUT-MODE    VALUE 'N'.
+      *
+      * RANGE=low-high (e.g. 'RANGE=AA00000001-AA00000500') restricts
+      * this run to one non-overlapping slice of CM-CUSTOMER-KEY so a
+      * pre-split transaction extract can be fed to several concurrent
+      * LARGEPGM instances, each against its own TRANSACTION-FILE,
+      * CHECKPOINT-FILE, OUTPUT-FILE and ERROR-FILE (bound per instance
+      * through JCL, not through this PARM card). A transaction whose
+      * key falls outside the declared range is bounced to ERROR-FILE/
+      * SUSPENSE-FILE with PRT-001 instead of silently dropped, so a
+      * bad split shows up as rejects rather than lost activity.
+      *
+       01  WS-PARTITION-CONTROL.
+           05  WS-PARTITION-FLAG       PIC X VALUE 'N'.
+               88  PARTITION-MODE-ACTIVE   VALUE 'Y'.
+               88  PARTITION-MODE-INACTIVE VALUE 'N'.
+           05  WS-PARTITION-LOW-KEY    PIC X(10) VALUE SPACES.
+           05  WS-PARTITION-HIGH-KEY   PIC X(10) VALUE SPACES.
       *
        01  WS-WORK-AREAS.
            05  WS-CURRENT-TIMESTAMP    PIC X(26) VALUE SPACES.
            05  WS-LAST-PROCESSED-KEY   PIC X(10) VALUE SPACES.
+           05  WS-LAST-PROCESSED-RRN   PIC 9(10) VALUE ZEROS.
            05  WS-NEW-BALANCE          PIC S9(11)V99 COMP-3.
            05  WS-MESSAGE              PIC X(100) VALUE SPACES.
+           05  WS-EDIT-AMOUNT          PIC -(8)9,99.
+           05  WS-EDIT-BALANCE         PIC -(10)9,99.
+           05  WS-OUTPUT-LINE          PIC X(200) VALUE SPACES.
+      *
+       01  WS-CONTROL-TOTALS.
+           05  WS-EXPECTED-REC-COUNT   PIC 9(9) VALUE ZEROS.
+           05  WS-EXPECTED-HASH-TOTAL  PIC S9(11)V99 COMP-3 VALUE ZEROS.
+           05  WS-RUNNING-HASH-TOTAL   PIC S9(11)V99 COMP-3 VALUE ZEROS.
+      *
+      * Passed BY REFERENCE to SEQNPGM, the persisted sequence-number
+      * service, to stamp a unique reference number onto each
+      * SUSPENSE-RECORD.
+      *
+       01  WS-SEQUENCE-PARMS.
+           05  WS-SEQ-NEXT-NUMBER      PIC 9(9).
+           05  WS-SEQ-RETURN-STATUS    PIC X(2).
+      *
+      * Running total of applied TRAN-AMOUNT by GL account code,
+      * accumulated in 2410/2420/2430/2440 as each transaction posts
+      * and written to GL-INTERFACE-FILE by 8060-WRITE-GL-INTERFACE.
+      *
+       01  WS-GL-TOTALS.
+           05  WS-GL-DEBIT-ACCOUNT     PIC X(6) VALUE '400100'.
+           05  WS-GL-DEBIT-TOTAL       PIC S9(11)V99 COMP-3
+                                           VALUE ZEROS.
+           05  WS-GL-CREDIT-ACCOUNT    PIC X(6) VALUE '200100'.
+           05  WS-GL-CREDIT-TOTAL      PIC S9(11)V99 COMP-3
+                                           VALUE ZEROS.
+           05  WS-GL-ADJUSTMENT-ACCOUNT PIC X(6) VALUE '300100'.
+           05  WS-GL-ADJUSTMENT-TOTAL  PIC S9(11)V99 COMP-3
+                                           VALUE ZEROS.
+           05  WS-GL-INTEREST-ACCOUNT  PIC X(6) VALUE '410100'.
+           05  WS-GL-INTEREST-TOTAL    PIC S9(11)V99 COMP-3
+                                           VALUE ZEROS.
+      *
+      * 2410/2420/2430/2440 stash the amount they would post here
+      * instead of touching WS-GL-*-TOTAL directly - 2500-UPDATE-
+      * CUSTOMER adds it to the right total only once REWRITE has
+      * actually confirmed CM-BALANCE on disk, so a transaction that
+      * fails the update never contributes to the GL interface.
+      *
+           05  WS-GL-PENDING-AMOUNT    PIC S9(9)V99 COMP-3
+                                           VALUE ZEROS.
+      *
+      * TRAN-CURRENCY-CODE/CM-CURRENCY-CODE support: 2460-CONVERT-
+      * TRANSACTION-CURRENCY looks a code's USD equivalent up twice
+      * (once for the transaction's currency, once for the customer's
+      * home currency) and cross-rates through USD into
+      * WS-POSTING-AMOUNT, which 2410/2420/2430/2440 post to
+      * CM-BALANCE instead of TRAN-AMOUNT. TRAN-AMOUNT itself is left
+      * unconverted so OUTPUT-FILE still shows the amount as the
+      * transaction stated it.
+      *
+       01  WS-CURRENCY-CONVERSION.
+           05  WS-POSTING-AMOUNT       PIC S9(9)V99 COMP-3.
+           05  WS-USD-EQUIVALENT       PIC S9(11)V9(6) COMP-3.
+           05  WS-RATE-FROM-USD        PIC 9(5)V9(6) COMP-3.
+           05  WS-RATE-TO-USD          PIC 9(5)V9(6) COMP-3.
+           05  WS-RATE-LOOKUP-CODE     PIC X(3).
+           05  WS-RATE-LOOKUP-RESULT   PIC 9(5)V9(6) COMP-3.
+           05  WS-HOME-CURRENCY-CODE   PIC X(3).
+           05  WS-RATE-SEARCH-IDX      PIC 9(5) COMP.
+           05  WS-RATE-FOUND-FLAG      PIC X VALUE 'N'.
+               88  RATE-FOUND          VALUE 'Y'.
+               88  RATE-NOT-FOUND      VALUE 'N'.
+      *
+      * Fixed set of supported currencies and their USD equivalents -
+      * loaded once by 1250-LOAD-CURRENCY-RATES, the same fixed-table
+      * shape as WS-GL-TOTALS above rather than a dynamic table, since
+      * the currencies this shop settles in are a small, known-in-
+      * advance set.
+      *
+       01  WS-CURRENCY-RATE-TABLE.
+           05  WS-RATE-ENTRY-COUNT     PIC 9(5) COMP VALUE 4.
+           05  WS-RATE-ENTRIES OCCURS 4 TIMES.
+               10  WS-RATE-CURRENCY-CODE    PIC X(3).
+               10  WS-RATE-TO-USD-FACTOR    PIC 9(5)V9(6) COMP-3.
       *
        01  WS-VALIDATION-AREA.
            05  WS-VALID-RECORD         PIC X VALUE 'Y'.
@@ -154,12 +409,42 @@
                88  RECORD-IS-INVALID   VALUE 'N'.
            05  WS-ERROR-CODE           PIC X(10) VALUE SPACES.
            05  WS-ERROR-MESSAGE        PIC X(100) VALUE SPACES.
+      *
+      * ERROR-CODE-DEFINITIONS/ERROR-SEVERITY-CODES from the shared
+      * ERROR-CODES copybook - used for the duplicate-transaction
+      * check below and for severity classification in
+      * 7200-WRITE-ERROR-RECORD.
+      *
+           COPY "error_codes.cpy".
+      *
+      * Same-run duplicate-transaction check: every accepted
+      * TRAN-CUSTOMER-ID/TRAN-REFERENCE pair is remembered here so a
+      * later record repeating the same pair is rejected instead of
+      * posted twice.
+      *
+       01  WS-DUP-CHECK-TABLE.
+           05  WS-DUP-ENTRY-COUNT      PIC 9(5) COMP VALUE ZEROS.
+           05  WS-DUP-MAX-ENTRIES      PIC 9(5) COMP VALUE 5000.
+           05  WS-DUP-ENTRIES OCCURS 5000 TIMES.
+               10  WS-DUP-CUSTOMER-ID  PIC X(10).
+               10  WS-DUP-REFERENCE    PIC X(20).
+      *
+       01  WS-DUP-SEARCH.
+           05  WS-DUP-SEARCH-IDX       PIC 9(5) COMP VALUE ZEROS.
+           05  WS-DUP-FOUND-FLAG       PIC X VALUE 'N'.
+               88  DUPLICATE-FOUND     VALUE 'Y'.
+               88  DUPLICATE-NOT-FOUND VALUE 'N'.
       *
        01  WS-CREDIT-CHECK.
            05  WS-OVER-LIMIT-FLAG      PIC X VALUE 'N'.
                88  OVER-CREDIT-LIMIT   VALUE 'Y'.
                88  WITHIN-LIMIT        VALUE 'N'.
            05  WS-AVAILABLE-CREDIT     PIC S9(11)V99 COMP-3.
+      *
+       01  WS-ADJUSTMENT-CONTROL.
+           05  WS-ADJ-APPROVAL-LIMIT   PIC S9(9)V99 COMP-3
+                                           VALUE 5000,00.
+           05  WS-ADJ-ABS-AMOUNT       PIC S9(9)V99 COMP-3.
       *
        01  WS-DATE-WORK.
            05  WS-SYS-DATE.
@@ -172,6 +457,12 @@
            05  WS-RETURN-CODE          PIC S9(4) COMP VALUE ZEROS.
            05  WS-SQLCODE              PIC S9(9) COMP VALUE ZEROS.
       *
+      * Highest ERROR-SEVERITY-CODES severity logged to ERROR-FILE
+      * this run (1=INFO 2=WARNING 3=ERROR 4=CRITICAL 5=FATAL) - drives
+      * the return code 9000-TERMINATE sets.
+      *
+       01  WS-HIGHEST-SEVERITY-RANK    PIC 9 VALUE ZERO.
+      *
       *---------------------------------------------------------------
        LINKAGE SECTION.
       *---------------------------------------------------------------
@@ -206,7 +497,11 @@
       *---------------------------------------------------------------
            PERFORM 1100-GET-TIMESTAMP
            PERFORM 1200-PARSE-PARAMETERS
+           PERFORM 1250-LOAD-CURRENCY-RATES
            PERFORM 1300-OPEN-FILES
+           IF CONTINUE-PROCESSING
+               PERFORM 1350-VALIDATE-TRANSACTION-HEADER
+           END-IF
            IF CONTINUE-PROCESSING
                PERFORM 1400-CHECK-RESTART
                PERFORM 1500-READ-FIRST-TRANSACTION
@@ -220,12 +515,71 @@
                INTO WS-FORMATTED-DATE.
       *
        1200-PARSE-PARAMETERS.
+      *---------------------------------------------------------------
+      * LS-PARM-VALUE may carry up to five comma-separated tokens, in
+      * any order: 'RESTART', a 'CKPT=nnnnn' checkpoint-interval
+      * override, 'SPLIT' (per-transaction-type output files), 'CSV'
+      * (semicolon- instead of pipe-delimited output) and a
+      * 'RANGE=low-high' partition bound, e.g.
+      * 'RESTART,CKPT=00500,SPLIT,CSV,RANGE=AA00000001-AA00000500'.
+      *---------------------------------------------------------------
            IF LS-PARM-LENGTH > 0
-               IF LS-PARM-VALUE(1:7) = 'RESTART'
-                   SET IS-RESTART TO TRUE
-                   DISPLAY 'RESTART MODE ENABLED'
-               END-IF
+               UNSTRING LS-PARM-VALUE DELIMITED BY ','
+                   INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2
+                        WS-PARM-TOKEN-3 WS-PARM-TOKEN-4
+                        WS-PARM-TOKEN-5
+               MOVE WS-PARM-TOKEN-1 TO WS-PARM-CURRENT-TOKEN
+               PERFORM 1210-APPLY-PARM-TOKEN
+               MOVE WS-PARM-TOKEN-2 TO WS-PARM-CURRENT-TOKEN
+               PERFORM 1210-APPLY-PARM-TOKEN
+               MOVE WS-PARM-TOKEN-3 TO WS-PARM-CURRENT-TOKEN
+               PERFORM 1210-APPLY-PARM-TOKEN
+               MOVE WS-PARM-TOKEN-4 TO WS-PARM-CURRENT-TOKEN
+               PERFORM 1210-APPLY-PARM-TOKEN
+               MOVE WS-PARM-TOKEN-5 TO WS-PARM-CURRENT-TOKEN
+               PERFORM 1210-APPLY-PARM-TOKEN
+           END-IF.
+      *
+       1210-APPLY-PARM-TOKEN.
+           IF WS-PARM-CURRENT-TOKEN(1:7) = 'RESTART'
+               SET IS-RESTART TO TRUE
+               DISPLAY 'RESTART MODE ENABLED'
+           END-IF
+           IF WS-PARM-CURRENT-TOKEN(1:5) = 'CKPT='
+               MOVE WS-PARM-CURRENT-TOKEN(6:5) TO WS-CHECKPOINT-INTERVAL
+               DISPLAY 'CHECKPOINT INTERVAL OVERRIDDEN TO '
+                   WS-CHECKPOINT-INTERVAL
+           END-IF
+           IF WS-PARM-CURRENT-TOKEN(1:5) = 'SPLIT'
+               SET SPLIT-OUTPUT-MODE TO TRUE
+               DISPLAY 'PER-TRANSACTION-TYPE OUTPUT FILES ENABLED'
+           END-IF
+           IF WS-PARM-CURRENT-TOKEN(1:3) = 'CSV'
+               SET CSV-OUTPUT-MODE TO TRUE
+               DISPLAY 'CSV OUTPUT FORMAT ENABLED'
+           END-IF
+           IF WS-PARM-CURRENT-TOKEN(1:6) = 'RANGE='
+               SET PARTITION-MODE-ACTIVE TO TRUE
+               MOVE WS-PARM-CURRENT-TOKEN(7:10) TO WS-PARTITION-LOW-KEY
+               MOVE WS-PARM-CURRENT-TOKEN(18:10)
+                   TO WS-PARTITION-HIGH-KEY
+               DISPLAY 'PARTITION MODE ENABLED - RANGE '
+                   WS-PARTITION-LOW-KEY ' TO ' WS-PARTITION-HIGH-KEY
            END-IF.
+      *
+      *-----------------------------------------------------------------
+      * Loads the fixed USD-equivalent rate for every currency code
+      * 2460-CONVERT-TRANSACTION-CURRENCY is allowed to convert.
+      *-----------------------------------------------------------------
+       1250-LOAD-CURRENCY-RATES.
+           MOVE 'USD' TO WS-RATE-CURRENCY-CODE(1)
+           MOVE 1,000000 TO WS-RATE-TO-USD-FACTOR(1)
+           MOVE 'EUR' TO WS-RATE-CURRENCY-CODE(2)
+           MOVE 1,080000 TO WS-RATE-TO-USD-FACTOR(2)
+           MOVE 'GBP' TO WS-RATE-CURRENCY-CODE(3)
+           MOVE 1,270000 TO WS-RATE-TO-USD-FACTOR(3)
+           MOVE 'CAD' TO WS-RATE-CURRENCY-CODE(4)
+           MOVE 0,740000 TO WS-RATE-TO-USD-FACTOR(4).
       *
        1300-OPEN-FILES.
            OPEN INPUT TRANSACTION-FILE
@@ -243,13 +597,35 @@
            END-IF
 
            IF CONTINUE-PROCESSING
-               OPEN OUTPUT OUTPUT-FILE
-               IF WS-OUT-STATUS NOT = '00'
-                   PERFORM 7100-LOG-FILE-ERROR
-                   SET ABORT-PROCESSING TO TRUE
+               IF SPLIT-OUTPUT-MODE
+                   OPEN OUTPUT DEBIT-OUTPUT-FILE
+                                CREDIT-OUTPUT-FILE
+                                ADJUSTMENT-OUTPUT-FILE
+                   IF WS-DR-OUT-STATUS NOT = '00'
+                       OR WS-CR-OUT-STATUS NOT = '00'
+                       OR WS-AJ-OUT-STATUS NOT = '00'
+                       PERFORM 7100-LOG-FILE-ERROR
+                       SET ABORT-PROCESSING TO TRUE
+                   END-IF
+               ELSE
+      *---------------------------------------------------------------
+      * OPEN EXTEND so OUTPUT-FILE accumulates every run's applied
+      * transactions instead of being overwritten - this is the
+      * retained per-customer activity history STMTPGM reads to build
+      * its statements.
+      *---------------------------------------------------------------
+                   OPEN EXTEND OUTPUT-FILE
+                   IF WS-OUT-STATUS NOT = '00'
+                       PERFORM 7100-LOG-FILE-ERROR
+                       SET ABORT-PROCESSING TO TRUE
+                   END-IF
                END-IF
            END-IF
 
+           IF CONTINUE-PROCESSING
+               PERFORM 1320-WRITE-OUTPUT-MODE-FILE
+           END-IF
+
            IF CONTINUE-PROCESSING
                OPEN OUTPUT ERROR-FILE
                IF WS-ERR-STATUS NOT = '00'
@@ -258,6 +634,22 @@
                END-IF
            END-IF
 
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT SUSPENSE-FILE
+               IF WS-SUSP-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN EXTEND ADJ-FLOOR-AUDIT-FILE
+               IF WS-AJF-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
            IF CONTINUE-PROCESSING
                IF IS-RESTART
                    OPEN INPUT CHECKPOINT-FILE
@@ -268,6 +660,81 @@
                    PERFORM 7100-LOG-FILE-ERROR
                    SET ABORT-PROCESSING TO TRUE
                END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT SUMMARY-FILE
+               IF WS-SUM-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF
+
+           IF CONTINUE-PROCESSING
+               OPEN OUTPUT GL-INTERFACE-FILE
+               IF WS-GL-STATUS NOT = '00'
+                   PERFORM 7100-LOG-FILE-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               END-IF
+           END-IF.
+      *
+      *-----------------------------------------------------------
+      * Stamps OUTPUT-MODE-FILE with the single-character code for
+      * the layout this run is about to produce, so a downstream
+      * reader (STMTPGM) can tell SPLIT mode apart from a combined
+      * pipe- or semicolon-delimited OUTPUT-FILE without having to
+      * infer it from OUTPUT-FILE's own content - SPLIT mode never
+      * opens OUTPUT-FILE at all, so that content is never reliable.
+      *-----------------------------------------------------------
+       1320-WRITE-OUTPUT-MODE-FILE.
+           OPEN OUTPUT OUTPUT-MODE-FILE
+           IF WS-OMF-STATUS NOT = '00'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN SPLIT-OUTPUT-MODE
+                       MOVE 'S' TO OUTPUT-MODE-RECORD
+                   WHEN CSV-OUTPUT-MODE
+                       MOVE 'C' TO OUTPUT-MODE-RECORD
+                   WHEN OTHER
+                       MOVE 'P' TO OUTPUT-MODE-RECORD
+               END-EVALUATE
+               WRITE OUTPUT-MODE-RECORD
+               CLOSE OUTPUT-MODE-FILE
+           END-IF.
+      *
+       1350-VALIDATE-TRANSACTION-HEADER.
+      *---------------------------------------------------------------
+      * The first physical record on TRANSACTION-FILE must be a
+      * header control record carrying the record count and hash
+      * total the extract was built with. This catches a truncated
+      * or empty extract before 2000-PROCESS-TRANSACTIONS ever starts.
+      *---------------------------------------------------------------
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+               AT END
+                   MOVE 'HDR-001' TO WS-ERROR-CODE
+                   MOVE 'Transaction file is empty - header missing'
+                       TO WS-ERROR-MESSAGE
+           END-READ
+           IF WS-TRAN-STATUS NOT = '00' AND WS-TRAN-STATUS NOT = '10'
+               PERFORM 7100-LOG-FILE-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           ELSE
+               IF WS-TRAN-STATUS = '10' OR NOT TRAN-IS-HEADER
+                   IF WS-TRAN-STATUS NOT = '10'
+                       MOVE 'HDR-002' TO WS-ERROR-CODE
+                       MOVE 'Transaction file is missing header record'
+                           TO WS-ERROR-MESSAGE
+                   END-IF
+                   PERFORM 7150-LOG-CONTROL-TOTALS-ERROR
+                   SET ABORT-PROCESSING TO TRUE
+               ELSE
+                   MOVE TCR-RECORD-COUNT TO WS-EXPECTED-REC-COUNT
+                   MOVE TCR-HASH-TOTAL TO WS-EXPECTED-HASH-TOTAL
+                   DISPLAY 'TRANSACTION HEADER ACCEPTED - EXPECTING '
+                       WS-EXPECTED-REC-COUNT ' RECORDS'
+               END-IF
            END-IF.
       *
        1400-CHECK-RESTART.
@@ -275,8 +742,10 @@
                READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
                IF WS-CHK-STATUS = '00'
                    MOVE CHK-LAST-KEY TO WS-LAST-PROCESSED-KEY
+                   MOVE CHK-LAST-RRN TO WS-LAST-PROCESSED-RRN
                    MOVE CHK-RECORDS-PROCESSED TO WS-TRAN-PROCESSED
-                   DISPLAY 'RESTART FROM KEY: ' WS-LAST-PROCESSED-KEY
+                   DISPLAY 'RESTART AFTER RELATIVE RECORD: '
+                       WS-LAST-PROCESSED-RRN
                ELSE
                    DISPLAY 'WARNING: CHECKPOINT READ FAILED'
                    SET NOT-RESTART TO TRUE
@@ -294,8 +763,14 @@
            END-IF.
       *
        1510-SKIP-TO-RESTART-POINT.
+      *---------------------------------------------------------------
+      * Reposition by relative record count rather than by comparing
+      * TRAN-CUSTOMER-ID - the extract is sorted by TRAN-DATE/TRAN-TIME
+      * so a key comparison here would skip or reprocess the wrong
+      * records.
+      *---------------------------------------------------------------
            PERFORM UNTIL EOF-TRANSACTIONS OR
-                         TRAN-CUSTOMER-ID >= WS-LAST-PROCESSED-KEY
+                         WS-TRAN-READ > WS-LAST-PROCESSED-RRN
                PERFORM 2100-READ-TRANSACTION
            END-PERFORM.
       *
@@ -327,8 +802,15 @@
            READ TRANSACTION-FILE INTO TRANSACTION-RECORD
                AT END
                    SET EOF-TRANSACTIONS TO TRUE
+                   PERFORM 2110-VALIDATE-TRAILER-PRESENT
                NOT AT END
-                   ADD 1 TO WS-TRAN-READ
+                   IF TRAN-IS-TRAILER
+                       PERFORM 2120-VALIDATE-TRAILER-TOTALS
+                       SET EOF-TRANSACTIONS TO TRUE
+                   ELSE
+                       ADD 1 TO WS-TRAN-READ
+                       ADD TRAN-AMOUNT TO WS-RUNNING-HASH-TOTAL
+                   END-IF
            END-READ
            IF WS-TRAN-STATUS NOT = '00' AND
               WS-TRAN-STATUS NOT = '10'
@@ -336,6 +818,33 @@
                MOVE 'Transaction file read error' TO WS-ERROR-MESSAGE
                SET ABORT-PROCESSING TO TRUE
            END-IF.
+      *
+       2110-VALIDATE-TRAILER-PRESENT.
+      *---------------------------------------------------------------
+      * Reached true end of file without ever seeing a trailer record
+      * - the extract was truncated somewhere upstream.
+      *---------------------------------------------------------------
+           MOVE 'TRL-001' TO WS-ERROR-CODE
+           MOVE 'Transaction file is missing trailer - possible'
+               TO WS-ERROR-MESSAGE
+           PERFORM 7150-LOG-CONTROL-TOTALS-ERROR
+           SET ABORT-PROCESSING TO TRUE.
+      *
+       2120-VALIDATE-TRAILER-TOTALS.
+      *---------------------------------------------------------------
+      * Trailer record found - cross-foot it against what was
+      * actually read before accepting the file as complete.
+      *---------------------------------------------------------------
+           IF TCR-RECORD-COUNT NOT = WS-TRAN-READ OR
+              TCR-HASH-TOTAL NOT = WS-RUNNING-HASH-TOTAL OR
+              TCR-RECORD-COUNT NOT = WS-EXPECTED-REC-COUNT OR
+              TCR-HASH-TOTAL NOT = WS-EXPECTED-HASH-TOTAL
+               MOVE 'TRL-002' TO WS-ERROR-CODE
+               MOVE 'Transaction file control totals do not balance'
+                   TO WS-ERROR-MESSAGE
+               PERFORM 7150-LOG-CONTROL-TOTALS-ERROR
+               SET ABORT-PROCESSING TO TRUE
+           END-IF.
       *
        2200-VALIDATE-TRANSACTION.
            SET RECORD-IS-VALID TO TRUE
@@ -356,52 +865,189 @@
            END-IF
 
            IF RECORD-IS-VALID
-               IF NOT (TRAN-DEBIT OR TRAN-CREDIT OR TRAN-ADJUSTMENT)
+               IF NOT (TRAN-DEBIT OR TRAN-CREDIT OR TRAN-ADJUSTMENT
+                       OR TRAN-INTEREST OR TRAN-CHANGE-ADDRESS
+                       OR TRAN-NEW-ACCOUNT)
                    SET RECORD-IS-INVALID TO TRUE
                    MOVE 'VAL-003' TO WS-ERROR-CODE
                    MOVE 'Invalid transaction type' TO WS-ERROR-MESSAGE
                END-IF
            END-IF
 
+           IF RECORD-IS-VALID
+               IF PARTITION-MODE-ACTIVE
+                   IF TRAN-CUSTOMER-ID < WS-PARTITION-LOW-KEY OR
+                      TRAN-CUSTOMER-ID > WS-PARTITION-HIGH-KEY
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE 'PRT-001' TO WS-ERROR-CODE
+                       MOVE 'Customer key outside this partition range'
+                           TO WS-ERROR-MESSAGE
+                   END-IF
+               END-IF
+           END-IF
+
            IF RECORD-IS-VALID
                IF TRAN-DATE = SPACES
                    SET RECORD-IS-INVALID TO TRUE
                    MOVE 'VAL-004' TO WS-ERROR-CODE
                    MOVE 'Transaction date is blank' TO WS-ERROR-MESSAGE
                END-IF
+           END-IF
+
+           IF RECORD-IS-VALID
+               PERFORM 2250-CHECK-DUPLICATE-TRANSACTION
+           END-IF.
+      *
+       2250-CHECK-DUPLICATE-TRANSACTION.
+      *---------------------------------------------------------------
+      * Reject a TRAN-REFERENCE that has already been applied to the
+      * same TRAN-CUSTOMER-ID earlier in this run, instead of posting
+      * it a second time.
+      *---------------------------------------------------------------
+           SET DUPLICATE-NOT-FOUND TO TRUE
+           MOVE 1 TO WS-DUP-SEARCH-IDX
+           PERFORM 2255-SCAN-DUP-TABLE-ENTRY
+               UNTIL DUPLICATE-FOUND OR
+                     WS-DUP-SEARCH-IDX > WS-DUP-ENTRY-COUNT
+           IF DUPLICATE-FOUND
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE ERR-DUPLICATE-TRAN TO WS-ERROR-CODE
+               MOVE 'Duplicate transaction reference for customer'
+                   TO WS-ERROR-MESSAGE
+           ELSE
+               PERFORM 2260-ADD-DUP-TABLE-ENTRY
+           END-IF.
+      *
+       2255-SCAN-DUP-TABLE-ENTRY.
+           IF WS-DUP-CUSTOMER-ID(WS-DUP-SEARCH-IDX) = TRAN-CUSTOMER-ID
+              AND WS-DUP-REFERENCE(WS-DUP-SEARCH-IDX) = TRAN-REFERENCE
+               SET DUPLICATE-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-DUP-SEARCH-IDX
+           END-IF.
+      *
+       2260-ADD-DUP-TABLE-ENTRY.
+           IF WS-DUP-ENTRY-COUNT < WS-DUP-MAX-ENTRIES
+               ADD 1 TO WS-DUP-ENTRY-COUNT
+               MOVE TRAN-CUSTOMER-ID
+                   TO WS-DUP-CUSTOMER-ID(WS-DUP-ENTRY-COUNT)
+               MOVE TRAN-REFERENCE
+                   TO WS-DUP-REFERENCE(WS-DUP-ENTRY-COUNT)
+           ELSE
+               DISPLAY 'WARNING: Duplicate-check table full - '
+                   'further duplicates will not be detected'
            END-IF.
       *
        2300-LOOKUP-CUSTOMER.
-           MOVE TRAN-CUSTOMER-ID TO CUST-KEY
+           MOVE TRAN-CUSTOMER-ID TO CM-CUSTOMER-KEY
            READ CUSTOMER-FILE
                INVALID KEY
-                   SET RECORD-IS-INVALID TO TRUE
-                   MOVE 'CUS-001' TO WS-ERROR-CODE
-                   MOVE 'Customer not found' TO WS-ERROR-MESSAGE
-                   ADD 1 TO WS-CUST-NOT-FOUND
+                   IF TRAN-NEW-ACCOUNT
+                       PERFORM 2305-CREATE-NEW-ACCOUNT
+                   ELSE
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE 'CUS-001' TO WS-ERROR-CODE
+                       MOVE 'Customer not found' TO WS-ERROR-MESSAGE
+                       ADD 1 TO WS-CUST-NOT-FOUND
+                   END-IF
            END-READ
            IF WS-CUST-STATUS NOT = '00' AND RECORD-IS-VALID
                SET RECORD-IS-INVALID TO TRUE
                MOVE 'CUS-002' TO WS-ERROR-CODE
                STRING 'Customer file read error: ' WS-CUST-STATUS
                    DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+           END-IF
+           IF RECORD-IS-VALID AND NOT CM-ACTIVE
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'CUS-003' TO WS-ERROR-CODE
+               MOVE 'Customer account is not active' TO WS-ERROR-MESSAGE
+           END-IF.
+      *
+      *-----------------------------------------------------------------
+      * TRAN-NEW-ACCOUNT ('NA') reaches here only when CM-CUSTOMER-KEY
+      * was not found on CUSTOMER-FILE - the normal case for an
+      * onboarding transaction. Builds a new CUSTOMER-MASTER-RECORD
+      * from the transaction's TRAN-NEW-ACCOUNT-RECORD view instead of
+      * bouncing the transaction to ERROR-FILE, so new-account opening
+      * flows through the same batch job as regular activity.
+      * TRAN-AMOUNT is carried across as the account's opening credit
+      * limit rather than posted as a balance movement.
+      *-----------------------------------------------------------------
+       2305-CREATE-NEW-ACCOUNT.
+           INITIALIZE CUSTOMER-MASTER-RECORD
+           MOVE TRAN-CUSTOMER-ID TO CM-CUSTOMER-KEY
+           MOVE TNA-LAST-NAME TO CM-LAST-NAME
+           MOVE TNA-FIRST-NAME TO CM-FIRST-NAME
+           MOVE TNA-MIDDLE-INITIAL TO CM-MIDDLE-INITIAL
+           MOVE TNA-STREET-LINE-1 TO CM-STREET-LINE-1
+           MOVE TNA-STREET-LINE-2 TO CM-STREET-LINE-2
+           MOVE TNA-CITY TO CM-CITY
+           MOVE TNA-STATE TO CM-STATE
+           MOVE TNA-ZIP-CODE TO CM-ZIP-CODE
+           MOVE TNA-COUNTRY TO CM-COUNTRY
+           MOVE TNA-PHONE-NUMBER TO CM-PHONE-NUMBER
+           MOVE TNA-EMAIL-ADDRESS TO CM-EMAIL-ADDRESS
+           MOVE ZEROS TO CM-BALANCE
+           MOVE TRAN-AMOUNT TO CM-CREDIT-LIMIT
+           MOVE ZEROS TO CM-YTD-PURCHASES
+           MOVE ZEROS TO CM-YTD-PAYMENTS
+      *-------------------------------------------------------------
+      * TRAN-NEW-ACCOUNT-RECORD uses every byte of the transaction
+      * for name/address/contact fields, leaving no room to also
+      * carry an opening currency - new accounts open in USD and can
+      * be converted like any other customer thereafter.
+      *-------------------------------------------------------------
+           MOVE 'USD' TO CM-CURRENCY-CODE
+           SET CM-ACTIVE TO TRUE
+           MOVE WS-SYS-DATE TO CM-OPEN-DATE
+           MOVE WS-SYS-DATE TO CM-LAST-UPDATE
+           MOVE WS-SYS-DATE TO CM-LAST-ACTIVITY
+           WRITE CUSTOMER-MASTER-RECORD
+           IF WS-CUST-STATUS = '00'
+               ADD 1 TO WS-CUST-CREATED
+           ELSE
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'CUS-004' TO WS-ERROR-CODE
+               STRING 'New account create error: ' WS-CUST-STATUS
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
            END-IF.
       *
        2400-APPLY-TRANSACTION.
-           EVALUATE TRUE
-               WHEN TRAN-DEBIT
-                   PERFORM 2410-APPLY-DEBIT
-               WHEN TRAN-CREDIT
-                   PERFORM 2420-APPLY-CREDIT
-               WHEN TRAN-ADJUSTMENT
-                   PERFORM 2430-APPLY-ADJUSTMENT
-           END-EVALUATE.
+      *---------------------------------------------------------------
+      * Only the four money-moving transaction types carry a
+      * TRAN-CURRENCY-CODE that means anything - TRAN-CHANGE-ADDRESS
+      * and TRAN-NEW-ACCOUNT overlay that same byte range with their
+      * own address/name fields, so currency conversion is skipped
+      * for them entirely.
+      *---------------------------------------------------------------
+           IF TRAN-DEBIT OR TRAN-CREDIT OR TRAN-ADJUSTMENT
+                   OR TRAN-INTEREST
+               PERFORM 2460-CONVERT-TRANSACTION-CURRENCY
+           END-IF
+           IF RECORD-IS-VALID
+               EVALUATE TRUE
+                   WHEN TRAN-DEBIT
+                       PERFORM 2410-APPLY-DEBIT
+                   WHEN TRAN-CREDIT
+                       PERFORM 2420-APPLY-CREDIT
+                   WHEN TRAN-ADJUSTMENT
+                       PERFORM 2430-APPLY-ADJUSTMENT
+                   WHEN TRAN-INTEREST
+                       PERFORM 2440-APPLY-INTEREST
+                   WHEN TRAN-CHANGE-ADDRESS
+                       PERFORM 2445-APPLY-ADDRESS-CHANGE
+                   WHEN TRAN-NEW-ACCOUNT
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
       *
        2410-APPLY-DEBIT.
-           COMPUTE WS-NEW-BALANCE = CUST-BALANCE - TRAN-AMOUNT
+           COMPUTE WS-NEW-BALANCE = CM-BALANCE - WS-POSTING-AMOUNT
            PERFORM 2450-CHECK-CREDIT-LIMIT
            IF WITHIN-LIMIT
-               MOVE WS-NEW-BALANCE TO CUST-BALANCE
+               MOVE WS-NEW-BALANCE TO CM-BALANCE
+               ADD WS-POSTING-AMOUNT TO CM-YTD-PURCHASES
+               MOVE WS-POSTING-AMOUNT TO WS-GL-PENDING-AMOUNT
            ELSE
                SET RECORD-IS-INVALID TO TRUE
                MOVE 'CRD-001' TO WS-ERROR-CODE
@@ -410,46 +1056,272 @@
            END-IF.
       *
        2420-APPLY-CREDIT.
-           COMPUTE CUST-BALANCE = CUST-BALANCE + TRAN-AMOUNT.
+           COMPUTE CM-BALANCE = CM-BALANCE + WS-POSTING-AMOUNT
+           ADD WS-POSTING-AMOUNT TO CM-YTD-PAYMENTS
+           MOVE WS-POSTING-AMOUNT TO WS-GL-PENDING-AMOUNT.
       *
        2430-APPLY-ADJUSTMENT.
-           COMPUTE WS-NEW-BALANCE = CUST-BALANCE + TRAN-AMOUNT
-           IF WS-NEW-BALANCE < 0
-               COMPUTE WS-NEW-BALANCE = 0
+      *---------------------------------------------------------------
+      * Adjustments over WS-ADJ-APPROVAL-LIMIT require dual control -
+      * a populated TRAN-APPROVER-ID - before they are allowed to
+      * touch CM-BALANCE.
+      *---------------------------------------------------------------
+           IF WS-POSTING-AMOUNT < 0
+               COMPUTE WS-ADJ-ABS-AMOUNT = WS-POSTING-AMOUNT * -1
+           ELSE
+               MOVE WS-POSTING-AMOUNT TO WS-ADJ-ABS-AMOUNT
            END-IF
-           MOVE WS-NEW-BALANCE TO CUST-BALANCE.
+
+           IF WS-ADJ-ABS-AMOUNT > WS-ADJ-APPROVAL-LIMIT AND
+              TRAN-APPROVER-ID = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'ADJ-001' TO WS-ERROR-CODE
+               MOVE 'Adjustment over threshold has no approver ID'
+                   TO WS-ERROR-MESSAGE
+           ELSE
+               COMPUTE WS-NEW-BALANCE = CM-BALANCE + WS-POSTING-AMOUNT
+               IF WS-NEW-BALANCE < 0
+                   PERFORM 2435-LOG-ADJUSTMENT-FLOOR
+                   COMPUTE WS-NEW-BALANCE = 0
+               END-IF
+      *---------------------------------------------------------------
+      * WS-NEW-BALANCE minus the still-unmoved CM-BALANCE is the
+      * amount actually applied - when the floor above has capped the
+      * movement, that is less than WS-POSTING-AMOUNT, and the GL
+      * total must track what posted, not what was requested.
+      *---------------------------------------------------------------
+               COMPUTE WS-GL-PENDING-AMOUNT =
+                   WS-NEW-BALANCE - CM-BALANCE
+               MOVE WS-NEW-BALANCE TO CM-BALANCE
+           END-IF.
+      *
+      *---------------------------------------------------------------
+      * WS-NEW-BALANCE is still the computed negative amount here -
+      * log it before 2430-APPLY-ADJUSTMENT floors it to zero, so
+      * finance can see how much balance this floor logic wrote off.
+      *---------------------------------------------------------------
+       2435-LOG-ADJUSTMENT-FLOOR.
+           MOVE WS-CURRENT-TIMESTAMP TO AFA-TIMESTAMP
+           MOVE TRAN-CUSTOMER-ID TO AFA-CUSTOMER-KEY
+           MOVE WS-NEW-BALANCE TO AFA-COMPUTED-BALANCE
+           MOVE TRAN-REFERENCE TO AFA-REFERENCE
+           WRITE ADJ-FLOOR-AUDIT-RECORD
+           IF WS-AJF-STATUS NOT = '00'
+               DISPLAY 'WARNING: Adjustment floor audit write error '
+                   WS-AJF-STATUS
+           END-IF.
+      *
+       2440-APPLY-INTEREST.
+      *---------------------------------------------------------------
+      * A finance-charge transaction ('IN') is posted the same way a
+      * debit is - it is a charge against the account, so it is
+      * subject to the same credit-limit check.
+      *---------------------------------------------------------------
+           COMPUTE WS-NEW-BALANCE = CM-BALANCE - WS-POSTING-AMOUNT
+           PERFORM 2450-CHECK-CREDIT-LIMIT
+           IF WITHIN-LIMIT
+               MOVE WS-NEW-BALANCE TO CM-BALANCE
+               MOVE WS-POSTING-AMOUNT TO WS-GL-PENDING-AMOUNT
+           ELSE
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE 'CRD-002' TO WS-ERROR-CODE
+               MOVE 'Finance charge exceeds credit limit'
+                   TO WS-ERROR-MESSAGE
+           END-IF.
+      *
+      *---------------------------------------------------------------
+      * TRAN-CHANGE-ADDRESS ('CH') carries the customer's replacement
+      * address/contact values in TRAN-CONTACT-RECORD - the same
+      * physical transaction overlaid with CM-ADDRESS/CM-CONTACT-INFO
+      * shaped fields - so rewrite those onto CUSTOMER-MASTER-RECORD
+      * instead of touching CM-BALANCE.
+      *---------------------------------------------------------------
+       2445-APPLY-ADDRESS-CHANGE.
+           MOVE TCC-STREET-LINE-1 TO CM-STREET-LINE-1
+           MOVE TCC-STREET-LINE-2 TO CM-STREET-LINE-2
+           MOVE TCC-CITY TO CM-CITY
+           MOVE TCC-STATE TO CM-STATE
+           MOVE TCC-ZIP-CODE TO CM-ZIP-CODE
+           MOVE TCC-COUNTRY TO CM-COUNTRY
+           MOVE TCC-PHONE-NUMBER TO CM-PHONE-NUMBER
+           MOVE TCC-EMAIL-ADDRESS TO CM-EMAIL-ADDRESS.
       *
        2450-CHECK-CREDIT-LIMIT.
            SET WITHIN-LIMIT TO TRUE
-           IF CUST-CREDIT-LIMIT > 0
+           IF CM-CREDIT-LIMIT > 0
                COMPUTE WS-AVAILABLE-CREDIT =
-                   CUST-CREDIT-LIMIT + WS-NEW-BALANCE
+                   CM-CREDIT-LIMIT + WS-NEW-BALANCE
                IF WS-AVAILABLE-CREDIT < 0
                    SET OVER-CREDIT-LIMIT TO TRUE
                END-IF
            END-IF.
+      *
+      *---------------------------------------------------------------
+      * Converts TRAN-AMOUNT into WS-POSTING-AMOUNT, the figure
+      * 2410/2420/2430/2440 actually post to CM-BALANCE, whenever the
+      * transaction's currency doesn't match the customer's home
+      * currency. TRAN-AMOUNT itself is left alone so ERROR-FILE,
+      * SUSPENSE-FILE, and OUTPUT-FILE still show what the
+      * transaction stated. CM-CURRENCY-CODE blank (a customer
+      * migrated before this field existed) is treated as USD.
+      *---------------------------------------------------------------
+       2460-CONVERT-TRANSACTION-CURRENCY.
+           IF CM-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO WS-HOME-CURRENCY-CODE
+           ELSE
+               MOVE CM-CURRENCY-CODE TO WS-HOME-CURRENCY-CODE
+           END-IF
+
+           IF TRAN-CURRENCY-CODE = SPACES OR
+              TRAN-CURRENCY-CODE = WS-HOME-CURRENCY-CODE
+               MOVE TRAN-AMOUNT TO WS-POSTING-AMOUNT
+           ELSE
+               MOVE TRAN-CURRENCY-CODE TO WS-RATE-LOOKUP-CODE
+               PERFORM 2465-LOOKUP-CURRENCY-RATE
+               IF RATE-FOUND
+                   MOVE WS-RATE-LOOKUP-RESULT TO WS-RATE-FROM-USD
+                   MOVE WS-HOME-CURRENCY-CODE TO WS-RATE-LOOKUP-CODE
+                   PERFORM 2465-LOOKUP-CURRENCY-RATE
+               END-IF
+               IF RATE-FOUND
+                   MOVE WS-RATE-LOOKUP-RESULT TO WS-RATE-TO-USD
+                   COMPUTE WS-USD-EQUIVALENT ROUNDED =
+                       TRAN-AMOUNT * WS-RATE-FROM-USD
+                   COMPUTE WS-POSTING-AMOUNT ROUNDED =
+                       WS-USD-EQUIVALENT / WS-RATE-TO-USD
+               ELSE
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'CUR-001' TO WS-ERROR-CODE
+                   MOVE 'Unknown currency code on transaction'
+                       TO WS-ERROR-MESSAGE
+                   MOVE TRAN-AMOUNT TO WS-POSTING-AMOUNT
+               END-IF
+           END-IF.
+      *
+       2465-LOOKUP-CURRENCY-RATE.
+           SET RATE-NOT-FOUND TO TRUE
+           MOVE 1 TO WS-RATE-SEARCH-IDX
+           PERFORM 2466-SCAN-RATE-TABLE-ENTRY
+               UNTIL RATE-FOUND OR
+                     WS-RATE-SEARCH-IDX > WS-RATE-ENTRY-COUNT.
+      *
+       2466-SCAN-RATE-TABLE-ENTRY.
+           IF WS-RATE-CURRENCY-CODE(WS-RATE-SEARCH-IDX) =
+              WS-RATE-LOOKUP-CODE
+               SET RATE-FOUND TO TRUE
+               MOVE WS-RATE-TO-USD-FACTOR(WS-RATE-SEARCH-IDX)
+                   TO WS-RATE-LOOKUP-RESULT
+           ELSE
+               ADD 1 TO WS-RATE-SEARCH-IDX
+           END-IF.
       *
        2500-UPDATE-CUSTOMER.
-           MOVE WS-FORMATTED-DATE TO CUST-LAST-ACTIVITY
-           REWRITE CUSTOMER-RECORD
+           MOVE WS-SYS-DATE TO CM-LAST-ACTIVITY
+           REWRITE CUSTOMER-MASTER-RECORD
            IF WS-CUST-STATUS = '00'
                ADD 1 TO WS-CUST-UPDATED
                ADD 1 TO WS-TRAN-PROCESSED
+               PERFORM 2510-POST-GL-PENDING-AMOUNT
            ELSE
                SET RECORD-IS-INVALID TO TRUE
                MOVE 'UPD-001' TO WS-ERROR-CODE
                STRING 'Customer update error: ' WS-CUST-STATUS
                    DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
            END-IF.
+      *
+      *---------------------------------------------------------------
+      * Only reached after REWRITE above has confirmed CM-BALANCE on
+      * disk - WS-GL-PENDING-AMOUNT is whatever 2410/2420/2430/2440
+      * stashed for this transaction; TRAN-CHANGE-ADDRESS and TRAN-
+      * NEW-ACCOUNT never set it, so WHEN OTHER below leaves every
+      * GL total untouched for them.
+      *---------------------------------------------------------------
+       2510-POST-GL-PENDING-AMOUNT.
+           EVALUATE TRUE
+               WHEN TRAN-DEBIT
+                   ADD WS-GL-PENDING-AMOUNT TO WS-GL-DEBIT-TOTAL
+               WHEN TRAN-CREDIT
+                   ADD WS-GL-PENDING-AMOUNT TO WS-GL-CREDIT-TOTAL
+               WHEN TRAN-ADJUSTMENT
+                   ADD WS-GL-PENDING-AMOUNT TO WS-GL-ADJUSTMENT-TOTAL
+               WHEN TRAN-INTEREST
+                   ADD WS-GL-PENDING-AMOUNT TO WS-GL-INTEREST-TOTAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
       *
        2600-WRITE-OUTPUT.
-           INITIALIZE OUTPUT-RECORD
-           STRING TRAN-CUSTOMER-ID '|'
-                  TRAN-TYPE '|'
-                  TRAN-AMOUNT '|'
-                  CUST-BALANCE '|'
-                  WS-FORMATTED-DATE
-               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM 2610-BUILD-OUTPUT-LINE
+           IF SPLIT-OUTPUT-MODE
+               PERFORM 2620-WRITE-SPLIT-OUTPUT
+           ELSE
+               PERFORM 2630-WRITE-COMBINED-OUTPUT
+           END-IF.
+      *
+       2610-BUILD-OUTPUT-LINE.
+      *---------------------------------------------------------------
+      * TRAN-CHANGE-ADDRESS and TRAN-NEW-ACCOUNT overlay TRAN-AMOUNT's
+      * bytes with address/name data (the latter only for the opening
+      * credit limit - see TRAN-NEW-ACCOUNT-RECORD), so those two
+      * types get a zero amount column instead of an edit of whatever
+      * bytes happen to be there.
+      *---------------------------------------------------------------
+           MOVE SPACES TO WS-OUTPUT-LINE
+           IF TRAN-CHANGE-ADDRESS OR TRAN-NEW-ACCOUNT
+               MOVE ZERO TO WS-EDIT-AMOUNT
+           ELSE
+               MOVE TRAN-AMOUNT TO WS-EDIT-AMOUNT
+           END-IF
+           MOVE CM-BALANCE TO WS-EDIT-BALANCE
+           IF CSV-OUTPUT-MODE
+               STRING TRAN-CUSTOMER-ID ';'
+                      TRAN-TYPE ';'
+                      WS-EDIT-AMOUNT ';'
+                      WS-EDIT-BALANCE ';'
+                      WS-FORMATTED-DATE
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           ELSE
+               STRING TRAN-CUSTOMER-ID '|'
+                      TRAN-TYPE '|'
+                      WS-EDIT-AMOUNT '|'
+                      WS-EDIT-BALANCE '|'
+                      WS-FORMATTED-DATE
+                   DELIMITED BY SIZE INTO WS-OUTPUT-LINE
+           END-IF.
+      *
+       2620-WRITE-SPLIT-OUTPUT.
+      *---------------------------------------------------------------
+      * TRAN-INTEREST ('IN') is posted like a debit (it is a charge
+      * against the account - see 2440-APPLY-INTEREST) so it is
+      * routed to DEBIT-OUTPUT-FILE along with TRAN-DEBIT.
+      *---------------------------------------------------------------
+           EVALUATE TRUE
+               WHEN TRAN-DEBIT
+               WHEN TRAN-INTEREST
+                   MOVE WS-OUTPUT-LINE TO DEBIT-OUTPUT-RECORD
+                   WRITE DEBIT-OUTPUT-RECORD
+                   IF WS-DR-OUT-STATUS NOT = '00'
+                       DISPLAY 'WARNING: Debit output write error '
+                           WS-DR-OUT-STATUS
+                   END-IF
+               WHEN TRAN-CREDIT
+                   MOVE WS-OUTPUT-LINE TO CREDIT-OUTPUT-RECORD
+                   WRITE CREDIT-OUTPUT-RECORD
+                   IF WS-CR-OUT-STATUS NOT = '00'
+                       DISPLAY 'WARNING: Credit output write error '
+                           WS-CR-OUT-STATUS
+                   END-IF
+               WHEN TRAN-ADJUSTMENT
+                   MOVE WS-OUTPUT-LINE TO ADJUSTMENT-OUTPUT-RECORD
+                   WRITE ADJUSTMENT-OUTPUT-RECORD
+                   IF WS-AJ-OUT-STATUS NOT = '00'
+                       DISPLAY 'WARNING: Adjustment output write error '
+                           WS-AJ-OUT-STATUS
+                   END-IF
+           END-EVALUATE.
+      *
+       2630-WRITE-COMBINED-OUTPUT.
+           MOVE WS-OUTPUT-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            IF WS-OUT-STATUS NOT = '00'
                DISPLAY 'WARNING: Output write error ' WS-OUT-STATUS
@@ -465,6 +1337,7 @@
        2710-WRITE-CHECKPOINT.
            MOVE WS-CURRENT-TIMESTAMP TO CHK-TIMESTAMP
            MOVE TRAN-CUSTOMER-ID TO CHK-LAST-KEY
+           MOVE WS-TRAN-READ TO CHK-LAST-RRN
            MOVE WS-TRAN-PROCESSED TO CHK-RECORDS-PROCESSED
            MOVE 'OK' TO CHK-STATUS
            WRITE CHECKPOINT-RECORD
@@ -480,27 +1353,117 @@
       * Handle validation and processing errors
       *---------------------------------------------------------------
            ADD 1 TO WS-TRAN-ERRORS
-           PERFORM 7200-WRITE-ERROR-RECORD.
+           PERFORM 7200-WRITE-ERROR-RECORD
+           PERFORM 7250-WRITE-SUSPENSE-RECORD.
       *
        7100-LOG-FILE-ERROR.
            DISPLAY 'FILE ERROR OCCURRED'
            DISPLAY '  CUST STATUS: ' WS-CUST-STATUS
            DISPLAY '  TRAN STATUS: ' WS-TRAN-STATUS
            DISPLAY '  OUT STATUS:  ' WS-OUT-STATUS
+           DISPLAY '  DR-OUT STAT: ' WS-DR-OUT-STATUS
+           DISPLAY '  CR-OUT STAT: ' WS-CR-OUT-STATUS
+           DISPLAY '  AJ-OUT STAT: ' WS-AJ-OUT-STATUS
            DISPLAY '  ERR STATUS:  ' WS-ERR-STATUS
-           DISPLAY '  CHK STATUS:  ' WS-CHK-STATUS.
+           DISPLAY '  CHK STATUS:  ' WS-CHK-STATUS
+           DISPLAY '  SUSP STATUS: ' WS-SUSP-STATUS
+           DISPLAY '  AJF STATUS:  ' WS-AJF-STATUS
+           DISPLAY '  SUM STATUS:  ' WS-SUM-STATUS
+           DISPLAY '  GL STATUS:   ' WS-GL-STATUS
+           DISPLAY '  OMF STATUS:  ' WS-OMF-STATUS.
+      *
+       7150-LOG-CONTROL-TOTALS-ERROR.
+           DISPLAY 'TRANSACTION FILE CONTROL TOTALS ERROR'
+           DISPLAY '  ' WS-ERROR-CODE ' - ' WS-ERROR-MESSAGE
+           DISPLAY '  EXPECTED RECORD COUNT: ' WS-EXPECTED-REC-COUNT
+           DISPLAY '  ACTUAL RECORD COUNT:   ' WS-TRAN-READ
+           DISPLAY '  EXPECTED HASH TOTAL:   ' WS-EXPECTED-HASH-TOTAL
+           DISPLAY '  ACTUAL HASH TOTAL:     ' WS-RUNNING-HASH-TOTAL.
       *
        7200-WRITE-ERROR-RECORD.
            MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
-           MOVE 'ERROR' TO ERR-SEVERITY
+           PERFORM 7210-CLASSIFY-ERROR-SEVERITY
            MOVE WS-ERROR-CODE TO ERR-CODE
            MOVE WS-ERROR-MESSAGE TO ERR-MESSAGE
            MOVE TRANSACTION-RECORD TO ERR-SOURCE-REC
+           CALL 'SEQNPGM' USING WS-SEQUENCE-PARMS
+           MOVE WS-SEQ-NEXT-NUMBER TO ERR-SEQUENCE-NUMBER
            WRITE ERROR-RECORD
            IF WS-ERR-STATUS NOT = '00'
                DISPLAY 'WARNING: Error log write failed '
                    WS-ERR-STATUS
            END-IF.
+      *
+       7210-CLASSIFY-ERROR-SEVERITY.
+      *---------------------------------------------------------------
+      * Classify WS-ERROR-CODE against ERROR-SEVERITY-CODES instead
+      * of always logging 'ERROR' - a rejected-transaction code (bad
+      * input, over limit, unknown/inactive customer) is a WARNING,
+      * while a code raised because CUSTOMER-FILE itself misbehaved
+      * (read error, failed rewrite) is CRITICAL.
+      *---------------------------------------------------------------
+           EVALUATE WS-ERROR-CODE
+               WHEN 'CUS-002'
+               WHEN 'CUS-004'
+               WHEN 'UPD-001'
+                   MOVE SEV-CRITICAL TO ERR-SEVERITY
+               WHEN 'VAL-001'
+               WHEN 'VAL-002'
+               WHEN 'VAL-003'
+               WHEN 'VAL-004'
+               WHEN ERR-DUPLICATE-TRAN
+               WHEN 'CUS-001'
+               WHEN 'CUS-003'
+               WHEN 'CRD-001'
+               WHEN 'CRD-002'
+               WHEN 'ADJ-001'
+               WHEN 'PRT-001'
+               WHEN 'CUR-001'
+                   MOVE SEV-WARNING TO ERR-SEVERITY
+               WHEN OTHER
+                   MOVE SEV-ERROR TO ERR-SEVERITY
+           END-EVALUATE
+           PERFORM 7220-UPDATE-HIGHEST-SEVERITY.
+      *
+       7220-UPDATE-HIGHEST-SEVERITY.
+           EVALUATE TRUE
+               WHEN ERR-SEVERITY = SEV-FATAL
+                   IF WS-HIGHEST-SEVERITY-RANK < 5
+                       MOVE 5 TO WS-HIGHEST-SEVERITY-RANK
+                   END-IF
+               WHEN ERR-SEVERITY = SEV-CRITICAL
+                   IF WS-HIGHEST-SEVERITY-RANK < 4
+                       MOVE 4 TO WS-HIGHEST-SEVERITY-RANK
+                   END-IF
+               WHEN ERR-SEVERITY = SEV-ERROR
+                   IF WS-HIGHEST-SEVERITY-RANK < 3
+                       MOVE 3 TO WS-HIGHEST-SEVERITY-RANK
+                   END-IF
+               WHEN ERR-SEVERITY = SEV-WARNING
+                   IF WS-HIGHEST-SEVERITY-RANK < 2
+                       MOVE 2 TO WS-HIGHEST-SEVERITY-RANK
+                   END-IF
+               WHEN OTHER
+                   IF WS-HIGHEST-SEVERITY-RANK < 1
+                       MOVE 1 TO WS-HIGHEST-SEVERITY-RANK
+                   END-IF
+           END-EVALUATE.
+      *
+       7250-WRITE-SUSPENSE-RECORD.
+      *---------------------------------------------------------------
+      * Park the rejected transaction, as-is, on SUSPENSE-FILE so it
+      * can be corrected and resubmitted in a later run rather than
+      * being re-keyed from the original source document.
+      *---------------------------------------------------------------
+           CALL 'SEQNPGM' USING WS-SEQUENCE-PARMS
+           MOVE WS-SEQ-NEXT-NUMBER TO SUSP-SEQUENCE-NUMBER
+           MOVE TRANSACTION-RECORD TO SUSP-TRAN-DATA
+           MOVE WS-ERROR-CODE TO SUSP-ERROR-CODE
+           WRITE SUSPENSE-RECORD
+           IF WS-SUSP-STATUS NOT = '00'
+               DISPLAY 'WARNING: Suspense record write failed '
+                   WS-SUSP-STATUS
+           END-IF.
       *
       *===============================================================
       * FINALIZATION SECTION
@@ -510,7 +1473,45 @@
       * Write final checkpoint and summary
       *---------------------------------------------------------------
            PERFORM 2710-WRITE-CHECKPOINT
-           PERFORM 8100-WRITE-SUMMARY.
+           PERFORM 8100-WRITE-SUMMARY
+           PERFORM 8150-WRITE-SUMMARY-RECORD
+           PERFORM 8060-WRITE-GL-INTERFACE.
+      *
+       8060-WRITE-GL-INTERFACE.
+      *---------------------------------------------------------------
+      * One GL-INTERFACE-FILE record per GL account code this run
+      * posted activity to, so accounting can pick up the day's
+      * debits/credits/adjustments/finance charges without re-deriving
+      * them from OUTPUT-FILE.
+      *---------------------------------------------------------------
+           MOVE SPACES TO GL-INTERFACE-RECORD
+           MOVE WS-FORMATTED-DATE TO GLI-RUN-DATE
+           MOVE WS-GL-DEBIT-ACCOUNT TO GLI-GL-ACCOUNT
+           MOVE 'DEBITS APPLIED' TO GLI-DESCRIPTION
+           MOVE WS-GL-DEBIT-TOTAL TO GLI-AMOUNT
+           PERFORM 8070-WRITE-GL-RECORD
+
+           MOVE WS-GL-CREDIT-ACCOUNT TO GLI-GL-ACCOUNT
+           MOVE 'CREDITS APPLIED' TO GLI-DESCRIPTION
+           MOVE WS-GL-CREDIT-TOTAL TO GLI-AMOUNT
+           PERFORM 8070-WRITE-GL-RECORD
+
+           MOVE WS-GL-ADJUSTMENT-ACCOUNT TO GLI-GL-ACCOUNT
+           MOVE 'ADJUSTMENTS APPLIED' TO GLI-DESCRIPTION
+           MOVE WS-GL-ADJUSTMENT-TOTAL TO GLI-AMOUNT
+           PERFORM 8070-WRITE-GL-RECORD
+
+           MOVE WS-GL-INTEREST-ACCOUNT TO GLI-GL-ACCOUNT
+           MOVE 'FINANCE CHARGES APPLIED' TO GLI-DESCRIPTION
+           MOVE WS-GL-INTEREST-TOTAL TO GLI-AMOUNT
+           PERFORM 8070-WRITE-GL-RECORD.
+      *
+       8070-WRITE-GL-RECORD.
+           WRITE GL-INTERFACE-RECORD
+           IF WS-GL-STATUS NOT = '00'
+               DISPLAY 'WARNING: GL interface write failed '
+                   WS-GL-STATUS
+           END-IF.
       *
        8100-WRITE-SUMMARY.
            DISPLAY '=========================================='
@@ -521,7 +1522,32 @@
            DISPLAY 'TRANSACTIONS IN ERROR:  ' WS-TRAN-ERRORS
            DISPLAY 'CUSTOMERS UPDATED:      ' WS-CUST-UPDATED
            DISPLAY 'CUSTOMERS NOT FOUND:    ' WS-CUST-NOT-FOUND
+           DISPLAY 'CUSTOMERS CREATED:      ' WS-CUST-CREATED
            DISPLAY '=========================================='.
+      *
+       8150-WRITE-SUMMARY-RECORD.
+      *---------------------------------------------------------------
+      * Park this run's counters on SUMMARY-FILE, tagged with its
+      * partition range (spaces when this run was not partitioned), so
+      * a merge step can cross-foot every partition's activity without
+      * re-scanning each instance's OUTPUT-FILE/ERROR-FILE.
+      *---------------------------------------------------------------
+           MOVE SPACES TO SUMMARY-RECORD
+           IF PARTITION-MODE-ACTIVE
+               MOVE WS-PARTITION-LOW-KEY TO SUM-PARTITION-LOW-KEY
+               MOVE WS-PARTITION-HIGH-KEY TO SUM-PARTITION-HIGH-KEY
+           END-IF
+           MOVE WS-TRAN-READ TO SUM-TRAN-READ
+           MOVE WS-TRAN-PROCESSED TO SUM-TRAN-PROCESSED
+           MOVE WS-TRAN-ERRORS TO SUM-TRAN-ERRORS
+           MOVE WS-CUST-UPDATED TO SUM-CUST-UPDATED
+           MOVE WS-CUST-NOT-FOUND TO SUM-CUST-NOT-FOUND
+           MOVE WS-CUST-CREATED TO SUM-CUST-CREATED
+           WRITE SUMMARY-RECORD
+           IF WS-SUM-STATUS NOT = '00'
+               DISPLAY 'WARNING: Summary record write failed '
+                   WS-SUM-STATUS
+           END-IF.
       *
       *===============================================================
       * TERMINATION SECTION
@@ -532,16 +1558,36 @@
       *---------------------------------------------------------------
            CLOSE TRANSACTION-FILE
            CLOSE CUSTOMER-FILE
-           CLOSE OUTPUT-FILE
+           IF SPLIT-OUTPUT-MODE
+               CLOSE DEBIT-OUTPUT-FILE
+                     CREDIT-OUTPUT-FILE
+                     ADJUSTMENT-OUTPUT-FILE
+           ELSE
+               CLOSE OUTPUT-FILE
+           END-IF
            CLOSE ERROR-FILE
            CLOSE CHECKPOINT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE ADJ-FLOOR-AUDIT-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE GL-INTERFACE-FILE
 
-           IF ABORT-PROCESSING
-               MOVE 12 TO WS-RETURN-CODE
-           ELSE IF WS-TRAN-ERRORS > 0
-               MOVE 4 TO WS-RETURN-CODE
-           ELSE
-               MOVE 0 TO WS-RETURN-CODE
-           END-IF
+      *---------------------------------------------------------------
+      * ABORT-PROCESSING (file open failure, control-total mismatch)
+      * always wins; otherwise the return code reflects the worst
+      * ERROR-SEVERITY-CODES severity actually logged to ERROR-FILE.
+      *---------------------------------------------------------------
+           EVALUATE TRUE
+               WHEN ABORT-PROCESSING
+                   MOVE 16 TO WS-RETURN-CODE
+               WHEN WS-HIGHEST-SEVERITY-RANK >= 4
+                   MOVE 12 TO WS-RETURN-CODE
+               WHEN WS-HIGHEST-SEVERITY-RANK = 3
+                   MOVE 8 TO WS-RETURN-CODE
+               WHEN WS-TRAN-ERRORS > 0
+                   MOVE 4 TO WS-RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO WS-RETURN-CODE
+           END-EVALUATE
 
            MOVE WS-RETURN-CODE TO RETURN-CODE.
