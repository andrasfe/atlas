@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQNPGM.
+       AUTHOR. TEST.
+      *
+      * Callable sequence-number-issuing subprogram, backed by a
+      * small persisted counter file so the next number survives
+      * across job runs. LARGEPGM and MEDPGM CALL this to stamp a
+      * unique reference number onto a record they generate (a
+      * suspense-file entry, an audit record) instead of each
+      * program inventing its own way to manufacture a unique ID.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+      *
+      * SEQUENCE-FILE is a single-record shared counter - LARGEPGM's
+      * concurrent partition instances and MEDPGM all CALL SEQNPGM
+      * against the same physical file, so the read-increment-rewrite
+      * cycle below has to run under an exclusive file lock rather
+      * than the separate OPEN INPUT/OPEN OUTPUT passes an unshared
+      * counter could get away with; ORGANIZATION IS INDEXED with
+      * LOCK MODE IS EXCLUSIVE holds the whole file locked for the
+      * length of one CALL, so a second caller's OPEN I-O simply
+      * waits its turn instead of racing this one's REWRITE.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-FILE
+               ASSIGN TO SEQFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SEQ-RECORD-KEY
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS WS-SEQ-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQUENCE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  SEQUENCE-RECORD.
+           05  SEQ-RECORD-KEY      PIC X(1).
+           05  SEQ-LAST-NUMBER     PIC 9(9).
+           05  SEQ-FILLER          PIC X(90).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-SEQ-STATUS       PIC XX VALUE SPACES.
+      *
+       LINKAGE SECTION.
+       01  LS-SEQUENCE-PARMS.
+           05  LS-NEXT-NUMBER      PIC 9(9).
+           05  LS-RETURN-STATUS    PIC X(2).
+      *
+       PROCEDURE DIVISION USING LS-SEQUENCE-PARMS.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-OPEN-AND-READ
+           PERFORM 2000-ISSUE-NEXT-NUMBER
+           PERFORM 3000-SAVE-LAST-NUMBER
+           CLOSE SEQUENCE-FILE
+           GOBACK.
+      *
+      * Opens I-O (rather than a separate INPUT then OUTPUT pass) so
+      * the file stays under this call's exclusive lock from the
+      * READ all the way through 3000-SAVE-LAST-NUMBER's REWRITE. If
+      * SEQUENCE-FILE doesn't exist yet (first run), 1050-CREATE-
+      * SEQUENCE-FILE builds it with a zero starting count before
+      * reopening I-O, so 2000-ISSUE-NEXT-NUMBER still issues number
+      * 1 first.
+      *
+       1000-OPEN-AND-READ.
+           MOVE 'S' TO SEQ-RECORD-KEY
+           OPEN I-O SEQUENCE-FILE
+           IF WS-SEQ-STATUS NOT = '00'
+               PERFORM 1050-CREATE-SEQUENCE-FILE
+           ELSE
+               READ SEQUENCE-FILE
+               IF WS-SEQ-STATUS NOT = '00'
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+               END-IF
+           END-IF.
+      *
+       1050-CREATE-SEQUENCE-FILE.
+           OPEN OUTPUT SEQUENCE-FILE
+           MOVE 'S' TO SEQ-RECORD-KEY
+           MOVE ZEROS TO SEQ-LAST-NUMBER
+           MOVE SPACES TO SEQ-FILLER
+           WRITE SEQUENCE-RECORD
+           CLOSE SEQUENCE-FILE
+           OPEN I-O SEQUENCE-FILE.
+      *
+       2000-ISSUE-NEXT-NUMBER.
+           ADD 1 TO SEQ-LAST-NUMBER
+           MOVE SEQ-LAST-NUMBER TO LS-NEXT-NUMBER
+           MOVE '00' TO LS-RETURN-STATUS.
+      *
+       3000-SAVE-LAST-NUMBER.
+           REWRITE SEQUENCE-RECORD
+           IF WS-SEQ-STATUS NOT = '00'
+               MOVE '99' TO LS-RETURN-STATUS
+           END-IF.
